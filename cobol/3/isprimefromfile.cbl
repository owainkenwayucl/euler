@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. isprimefromfile.
+       AUTHOR. Owain Kenway.
+
+      * Decides primality purely from largestfactor_results.dat, the
+      * interchange file batchlargestfactor.cbl produces (req029),
+      * instead of re-running largestfactor (via isprime.cbl) in the
+      * same job step.  This lets the largestfactor pass and the
+      * primality pass be two separately scheduled batch steps instead
+      * of one in-process CALL chain.  Writes the same RESULT-FILE
+      * layout as batchisprime.cbl so downstream consumers of
+      * prime_results.dat don't have to care which path produced it.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT LF-RESULT-FILE
+                ASSIGN TO "cobol/data/largestfactor_results.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-LF-STATUS.
+             SELECT RESULT-FILE
+                ASSIGN TO "cobol/data/prime_results.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RES-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD LF-RESULT-FILE.
+             COPY "lfresultrec.cpy".
+          FD RESULT-FILE.
+             01 RESULT-OUT-RECORD.
+                05 RO-N              PIC 9(30).
+                05 RO-FILLER1        PIC X VALUE SPACE.
+                05 RO-IS-PRIME       PIC X.
+
+          WORKING-STORAGE SECTION.
+             01 ws-lf-status PIC XX.
+             01 ws-res-status PIC XX.
+             01 ws-lf-eof PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+          OPEN INPUT LF-RESULT-FILE.
+          MOVE SPACES TO RESULT-OUT-RECORD.
+          OPEN OUTPUT RESULT-FILE.
+          PERFORM UNTIL ws-lf-eof IS EQUAL TO "Y"
+             READ LF-RESULT-FILE
+                AT END
+                   MOVE "Y" TO ws-lf-eof
+                NOT AT END
+                   PERFORM RUN-ONE-RESULT
+             END-READ
+          END-PERFORM.
+          CLOSE LF-RESULT-FILE.
+          CLOSE RESULT-FILE.
+       STOP RUN.
+
+      * LF-F IS EQUAL TO 0 is the same "no factor found below the
+      * ceiling" test isprime.cbl applies to its own CALL result; the
+      * UNDEFINED status (n<2) is reported the same way isprime.cbl's
+      * own n<2 branch reports it, as not-prime.
+       RUN-ONE-RESULT.
+          MOVE LF-N TO RO-N.
+          IF LF-STATUS IS EQUAL TO "UNDEFINED"
+             MOVE "N" TO RO-IS-PRIME
+          ELSE
+             IF LF-F IS EQUAL TO 0
+                MOVE "Y" TO RO-IS-PRIME
+             ELSE
+                MOVE "N" TO RO-IS-PRIME
+             END-IF
+          END-IF.
+          WRITE RESULT-OUT-RECORD.
+          DISPLAY "N: " RO-N " IS-PRIME: " RO-IS-PRIME.
