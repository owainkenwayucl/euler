@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. testprimefactorization.
+       AUTHOR. Owain Kenway.
+
+      * Regression test for primefactorization.cbl (req043).  Rather
+      * than a hand-maintained expected-factors fixture (which would
+      * just be restating the same arithmetic testlargestfactor.cbl's
+      * style avoids), this self-verifies: for each candidate in
+      * prime_candidates.dat it runs the same factor-and-divide-out
+      * loop, reconstructs the product of prime^exponent as it goes,
+      * and PASSes only if that product equals the original candidate
+      * -- an incorrect factor, a missed factor, or a wrong exponent
+      * all show up as a product mismatch.  Writes a PASS/FAIL line
+      * per case plus an overall summary to a report file (same shape
+      * as testdivides.cbl's) and sets RETURN-CODE 8 if any case
+      * fails.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT CANDIDATE-FILE
+                ASSIGN TO "cobol/data/prime_candidates.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CAN-STATUS.
+             SELECT REPORT-FILE
+                ASSIGN TO "cobol/data/testprimefactorization_report.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD CANDIDATE-FILE.
+             01 CANDIDATE-IN-RECORD.
+                05 CI-N               PIC 9(30).
+          FD REPORT-FILE.
+             01 REPORT-RECORD         PIC X(100).
+
+          WORKING-STORAGE SECTION.
+             01 n PIC S9(30) USAGE COMP-3.
+             01 ws-remaining PIC S9(30) USAGE COMP-3.
+             01 ws-product PIC S9(30) USAGE COMP-3.
+             01 m PIC S9(30) USAGE COMP-3.
+             01 f PIC S9(30) USAGE COMP-3.
+             01 d PIC S9(30) USAGE COMP-3.
+             01 temp2 USAGE IS FLOAT-LONG.
+             01 ws-can-status PIC XX.
+             01 ws-rpt-status PIC XX.
+             01 ws-can-eof PIC X VALUE "N".
+             01 ws-case-count USAGE BINARY-LONG UNSIGNED VALUE 0.
+             01 ws-fail-count USAGE BINARY-LONG UNSIGNED VALUE 0.
+             01 ws-case-count-disp PIC 9(9).
+             01 ws-fail-count-disp PIC 9(9).
+             01 ws-verdict PIC X(4).
+             01 ws-n-disp PIC 9(30).
+             01 ws-product-disp PIC 9(30).
+
+       PROCEDURE DIVISION.
+          OPEN INPUT CANDIDATE-FILE.
+          MOVE SPACES TO REPORT-RECORD.
+          OPEN OUTPUT REPORT-FILE.
+          PERFORM UNTIL ws-can-eof IS EQUAL TO "Y"
+             READ CANDIDATE-FILE
+                AT END
+                   MOVE "Y" TO ws-can-eof
+                NOT AT END
+                   MOVE CI-N TO n
+                   PERFORM RUN-ONE-CASE
+             END-READ
+          END-PERFORM.
+          CLOSE CANDIDATE-FILE.
+          PERFORM WRITE-SUMMARY.
+          CLOSE REPORT-FILE.
+          IF ws-fail-count IS GREATER THAN 0
+             MOVE 8 TO RETURN-CODE
+          ELSE
+             MOVE 0 TO RETURN-CODE
+          END-IF.
+       STOP RUN.
+
+      * Same factorization loop as primefactorization.cbl's
+      * FIND-NEXT-FACTOR, but accumulating the reconstructed product
+      * instead of writing report rows.
+       RUN-ONE-CASE.
+          ADD 1 TO ws-case-count.
+          MOVE 1 TO ws-product.
+          IF n IS GREATER THAN OR EQUAL TO 2
+             MOVE n TO ws-remaining
+             PERFORM UNTIL ws-remaining IS EQUAL TO 1
+                MOVE FUNCTION SQRT(ws-remaining) TO temp2
+                ADD 1 TO temp2
+                MOVE FUNCTION INTEGER(temp2) TO m
+                CALL 'smallestfactor' USING ws-remaining, f, m
+                IF f IS EQUAL TO 0
+                   MOVE ws-remaining TO f
+                END-IF
+                PERFORM WITH TEST AFTER UNTIL d IS NOT EQUAL TO 1
+                   CALL 'divides' USING ws-remaining, f, d
+                   IF d IS EQUAL TO 1
+                      DIVIDE ws-remaining BY f GIVING ws-remaining
+                      MULTIPLY f BY ws-product
+                   END-IF
+                END-PERFORM
+             END-PERFORM
+          ELSE
+             MOVE n TO ws-product
+          END-IF.
+          IF ws-product IS EQUAL TO n
+             MOVE "PASS" TO ws-verdict
+          ELSE
+             MOVE "FAIL" TO ws-verdict
+             ADD 1 TO ws-fail-count
+          END-IF.
+          MOVE n TO ws-n-disp.
+          MOVE ws-product TO ws-product-disp.
+          MOVE SPACES TO REPORT-RECORD.
+          STRING ws-verdict " N=" ws-n-disp
+             " RECONSTRUCTED=" ws-product-disp
+             DELIMITED BY SIZE INTO REPORT-RECORD.
+          WRITE REPORT-RECORD.
+          DISPLAY ws-verdict " N=" ws-n-disp
+             " RECONSTRUCTED=" ws-product-disp.
+
+       WRITE-SUMMARY.
+          MOVE ws-case-count TO ws-case-count-disp.
+          MOVE ws-fail-count TO ws-fail-count-disp.
+          MOVE SPACES TO REPORT-RECORD.
+          STRING "TESTPRIMEFACTORIZATION: " ws-case-count-disp
+             " CASE(S), " ws-fail-count-disp " FAILED"
+             DELIMITED BY SIZE INTO REPORT-RECORD.
+          WRITE REPORT-RECORD.
+          DISPLAY "TESTPRIMEFACTORIZATION: " ws-case-count-disp
+             " CASE(S), " ws-fail-count-disp " FAILED".
