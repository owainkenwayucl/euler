@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. primelookup.
+       AUTHOR. Owain Kenway.
+
+      * Online ad hoc primality lookup.  Wraps isprime.cbl behind a
+      * terminal screen so an operator can key in a single number and
+      * get an immediate prime/not-prime answer, instead of running
+      * the batch problem-3 chain or hand-editing testlargestfactor.cbl
+      * to answer one question.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+          WORKING-STORAGE SECTION.
+      * ws-input-n and ws-d are PIC S9(30) COMP-3 rather than
+      * BINARY-DOUBLE UNSIGNED to match isprime.cbl's wider, signed
+      * (req039) LINKAGE parameters.
+             01 ws-input-n PIC S9(30) USAGE COMP-3 VALUE 0.
+             01 ws-d PIC S9(30) USAGE COMP-3 VALUE 0.
+             01 ws-result-text PIC X(12).
+             01 ws-continue-key PIC X.
+
+          SCREEN SECTION.
+          01 WS-INPUT-SCREEN.
+             05 BLANK SCREEN.
+             05 LINE 1 COL 1 VALUE "PRIME LOOKUP -- ENTER 0 TO EXIT".
+             05 LINE 3 COL 1 VALUE "NUMBER: ".
+             05 COLUMN PLUS 1 PIC 9(30) USING ws-input-n.
+          01 WS-OUTPUT-SCREEN.
+             05 BLANK SCREEN.
+             05 LINE 1 COL 1 VALUE "PRIME LOOKUP RESULT".
+             05 LINE 3 COL 1 VALUE "NUMBER: ".
+             05 COLUMN PLUS 1 PIC 9(30) FROM ws-input-n.
+             05 LINE 4 COL 1 VALUE "RESULT: ".
+             05 COLUMN PLUS 1 PIC X(12) FROM ws-result-text.
+             05 LINE 6 COL 1 VALUE "PRESS ENTER TO CONTINUE".
+             05 COLUMN PLUS 1 PIC X USING ws-continue-key.
+
+       PROCEDURE DIVISION.
+          MOVE 1 TO ws-input-n.
+          PERFORM UNTIL ws-input-n IS EQUAL TO 0
+             DISPLAY WS-INPUT-SCREEN
+             ACCEPT WS-INPUT-SCREEN
+             IF ws-input-n IS NOT EQUAL TO 0
+                PERFORM LOOKUP-AND-SHOW
+             END-IF
+          END-PERFORM.
+       STOP RUN.
+
+       LOOKUP-AND-SHOW.
+          CALL 'isprime' USING ws-input-n, ws-d.
+          IF ws-input-n IS LESS THAN 2
+             MOVE "N/A" TO ws-result-text
+          ELSE
+             IF ws-d IS GREATER THAN 0
+                MOVE "PRIME" TO ws-result-text
+             ELSE
+                MOVE "NOT PRIME" TO ws-result-text
+             END-IF
+          END-IF.
+          DISPLAY WS-OUTPUT-SCREEN.
+          ACCEPT WS-OUTPUT-SCREEN.
