@@ -1,34 +1,274 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. largestfactor.
-       AUTHOR. Owain Kenway. 
+       AUTHOR. Owain Kenway.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT TRACE-SWITCH-FILE
+                ASSIGN TO "cobol/data/trace_switch.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-SW-STATUS.
+             SELECT TRACE-LOG-FILE
+                ASSIGN TO "cobol/data/largestfactor_trace.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TRC-STATUS.
+             SELECT TUNING-LOG-FILE
+                ASSIGN TO "cobol/data/largestfactor_tuning.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TUN-STATUS.
+             SELECT EXCEPTION-LOG-FILE
+                ASSIGN TO "cobol/data/exception_log.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXC-STATUS.
+             SELECT CAPACITY-LOG-FILE
+                ASSIGN TO "cobol/data/capacity_log.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CAP-STATUS.
 
        DATA DIVISION.
+          FILE SECTION.
+          FD TRACE-SWITCH-FILE.
+             01 SWITCH-RECORD          PIC X(3).
+          FD TRACE-LOG-FILE.
+             01 TRACE-RECORD.
+                05 TR-X                PIC 9(30).
+                05 TR-FILLER1          PIC X.
+                05 TR-DIVIDES          PIC 9(1).
+                05 TR-FILLER2          PIC X.
+                05 TR-CEILING          PIC 9(30).
+      * Req038's tuning report: one row per call, recording how many
+      * candidates ran after the hump was already detected.  Gated by
+      * the same trace switch as TRACE-LOG-FILE rather than a separate
+      * switch -- both are diagnostic opt-ins for this same loop.
+          FD TUNING-LOG-FILE.
+             01 TUNING-RECORD.
+                05 TUN-N                PIC 9(30).
+                05 TUN-FILLER1          PIC X.
+                05 TUN-M                PIC 9(30).
+                05 TUN-FILLER2          PIC X.
+                05 TUN-POSTHUMP-COUNT   PIC 9(9).
+          FD EXCEPTION-LOG-FILE.
+             COPY "exceptionlogrec.cpy".
+          FD CAPACITY-LOG-FILE.
+             COPY "capacitylogrec.cpy".
+
           WORKING-STORAGE SECTION.
-             01 x USAGE IS BINARY-DOUBLE UNSIGNED.
-             01 temp USAGE IS BINARY-DOUBLE UNSIGNED.
+      * x, temp, n, f and m are PIC S9(30) COMP-3 rather than
+      * BINARY-DOUBLE UNSIGNED so the factorization chain isn't capped
+      * at BINARY-DOUBLE's ~1.8 * 10**19 ceiling as production
+      * workloads grow, and so a signed n/m (req039) can be passed in
+      * directly.  A ceiling below 2 is already a degenerate case (see
+      * the m < 2 check below) regardless of sign, so a negative m
+      * falls straight into that same existing boundary handling.
+             01 x PIC S9(30) USAGE COMP-3.
+             01 temp PIC S9(30) USAGE COMP-3.
              01 temp2 USAGE IS FLOAT-LONG.
+      * ws-step is -2 instead of -1 whenever n is odd, since no even
+      * candidate can ever divide an odd n (req037) -- about half the
+      * CALLs to divides.cbl for our largest inputs were going to
+      * candidates that could never succeed.  n even (not a case
+      * problem 3 itself hits, but largestfactor.cbl is also called
+      * with arbitrary n via batchlargestfactor.cbl/crossvalidate.cbl)
+      * still scans every integer, since an even n can have even
+      * factors.
+             01 ws-step PIC S9(1) VALUE -1.
+             01 ws-sw-status PIC XX.
+             01 ws-trc-status PIC XX.
+             01 ws-tun-status PIC XX.
+             01 ws-exc-status PIC XX.
+             01 ws-cap-status PIC XX.
+      * Req044: every candidate 'divides' is actually CALLed for during
+      * the scan below, win or lose -- unlike ws-posthump-count, which
+      * only counts iterations after the hump.
+             01 ws-candidates-tested PIC 9(9) VALUE 0.
+      * Trace switch is loaded once and the trace file opened once per
+      * run (WORKING-STORAGE is retained across CALLs within a run
+      * unit), rather than re-reading the switch file on every call.
+             01 ws-trace-switch PIC X(3) VALUE "OFF".
+             01 ws-switch-loaded PIC X VALUE "N".
+             01 ws-trace-opened PIC X VALUE "N".
+             01 ws-tuning-opened PIC X VALUE "N".
+             01 ws-over-hump PIC X VALUE "N".
+             01 ws-posthump-count PIC 9(9) VALUE 0.
 
           LINKAGE SECTION.
-             01 n USAGE IS BINARY-DOUBLE UNSIGNED.
-             01 f USAGE IS BINARY-DOUBLE UNSIGNED.
-             01 m USAGE IS BINARY-DOUBLE UNSIGNED.
+             01 n PIC S9(30) USAGE COMP-3.
+             01 f PIC S9(30) USAGE COMP-3.
+             01 m PIC S9(30) USAGE COMP-3.
+             COPY "factab.cpy".
 
       * Works out the largest factor of n that's less than or equal to m,
-      * stores in f. 
-       PROCEDURE DIVISION USING n, f, m.
+      * stores in f.  A caller that also wants every factor found
+      * along the way (not just the largest) can pass FACTOR-TABLE as
+      * a 4th argument; callers that still pass only n, f, m are
+      * unaffected.
+       PROCEDURE DIVISION USING n, f, m, OPTIONAL FACTOR-TABLE.
+          PERFORM LOAD-TRACE-SWITCH.
           MOVE 0 TO f.
-          MOVE m TO temp2
-          PERFORM VARYING x FROM temp2 BY -1
+          IF ADDRESS OF FACTOR-TABLE NOT EQUAL TO NULL
+             MOVE 0 TO FT-COUNT
+          END-IF.
+          IF m IS LESS THAN 2
+      * Distinct non-zero return code for the degenerate-ceiling
+      * boundary case: the PERFORM VARYING below never executes, so f
+      * stays 0 without this ever being a real "no factor found"
+      * answer -- same spirit as isprime.cbl's n<2 return code.
+             MOVE 4 TO RETURN-CODE
+             MOVE m TO temp2
+             PERFORM LOG-EXCEPTION
+          ELSE
+             MOVE 0 TO RETURN-CODE
+             MOVE -1 TO ws-step
+             IF FUNCTION MOD(n, 2) NOT EQUAL TO 0
+      * n is odd, so no even x can ever divide it (req037) -- step by
+      * -2 over odd candidates only, starting from the largest odd
+      * value not greater than m.
+                MOVE -2 TO ws-step
+                IF FUNCTION MOD(m, 2) EQUAL TO 0
+                   COMPUTE temp2 = m - 1
+                ELSE
+                   MOVE m TO temp2
+                END-IF
+             ELSE
+                MOVE m TO temp2
+             END-IF
+          END-IF.
+          MOVE 0 TO ws-posthump-count.
+          MOVE 0 TO ws-candidates-tested.
+          MOVE "N" TO ws-over-hump.
+          PERFORM VARYING x FROM temp2 BY ws-step
              UNTIL x IS LESS THAN  2
+             IF ws-over-hump IS EQUAL TO "Y"
+      * Req038's tuning report: counts iterations that ran after the
+      * hump was detected.  req007's EXIT PERFORM below fires the
+      * moment the hump is found for a caller that didn't pass
+      * FACTOR-TABLE, so this stays at zero for that case -- the
+      * counter exists to prove that, and to catch a regression if the
+      * EXIT PERFORM is ever lost again.  A caller that did pass
+      * FACTOR-TABLE (req011) deliberately keeps scanning past the
+      * hump down to x=2 to enumerate every factor, so this counts the
+      * real number of post-hump iterations for that case instead.
+                ADD 1 TO ws-posthump-count
+             END-IF
+             ADD 1 TO ws-candidates-tested
              CALL 'divides' USING n, x, temp
              IF temp IS EQUAL TO 1 THEN
+                PERFORM RECORD-FACTOR
                 IF x IS GREATER THAN f THEN
                    MOVE x TO f
                  ELSE
-      * If we start getting smaller values of x we are over the hump so exit.
-                    NEXT SENTENCE
+      * If we start getting smaller values of x we are over the hump,
+      * so stop scanning instead of grinding down to x=2 -- but only
+      * when the caller just wants the largest factor.  A caller that
+      * passed FACTOR-TABLE wants every factor <= m (req011), so it
+      * needs the scan to keep going all the way down to x=2 instead
+      * of stopping after the second factor found; ws-over-hump is
+      * still set either way so WRITE-TUNING-RECORD's post-hump count
+      * reflects what actually ran.
+                    MOVE "Y" TO ws-over-hump
+                    IF ADDRESS OF FACTOR-TABLE EQUAL TO NULL
+                       EXIT PERFORM
+                    END-IF
                 END-IF
              END-IF
-             DISPLAY "LF> " x " " temp " " temp2
+             PERFORM WRITE-TRACE-RECORD
           END-PERFORM.
+          PERFORM WRITE-TUNING-RECORD.
+          PERFORM LOG-CAPACITY.
        EXIT PROGRAM.
+
+      * Appends x to the caller's factor table, when one was passed
+      * in and there's still room for another entry.
+       RECORD-FACTOR.
+          IF ADDRESS OF FACTOR-TABLE NOT EQUAL TO NULL
+             IF FT-COUNT IS LESS THAN 200
+                ADD 1 TO FT-COUNT
+                MOVE x TO FT-ENTRY(FT-COUNT)
+             END-IF
+          END-IF.
+
+      * Reads the ON/OFF trace switch once per run.  Leaving it OFF
+      * for normal nightly batch avoids flooding SYSOUT (or, now, the
+      * trace file) the way the old unconditional DISPLAY did; flip it
+      * to ON in the switch file only when diagnosing a bad run.
+       LOAD-TRACE-SWITCH.
+          IF ws-switch-loaded IS EQUAL TO "N"
+             MOVE "Y" TO ws-switch-loaded
+             OPEN INPUT TRACE-SWITCH-FILE
+             IF ws-sw-status IS EQUAL TO "00"
+                READ TRACE-SWITCH-FILE
+                   NOT AT END
+                      MOVE SWITCH-RECORD TO ws-trace-switch
+                END-READ
+                CLOSE TRACE-SWITCH-FILE
+             END-IF
+             IF ws-trace-switch IS EQUAL TO "ON"
+                MOVE SPACES TO TRACE-RECORD
+                OPEN OUTPUT TRACE-LOG-FILE
+                MOVE "Y" TO ws-trace-opened
+                MOVE SPACES TO TUNING-RECORD
+                OPEN OUTPUT TUNING-LOG-FILE
+                MOVE "Y" TO ws-tuning-opened
+             END-IF
+          END-IF.
+
+       WRITE-TRACE-RECORD.
+          IF ws-trace-switch IS EQUAL TO "ON"
+             MOVE x TO TR-X
+             MOVE temp TO TR-DIVIDES
+             MOVE m TO TR-CEILING
+             WRITE TRACE-RECORD
+          END-IF.
+
+      * Req038: one row per call recording the post-hump iteration
+      * count captured during the scan above.  With req007's
+      * EXIT PERFORM already in place this will read zero for every
+      * call -- that's the expected, correct reading, not a bug in the
+      * counter -- but it's still written every time the trace switch
+      * is ON so a future regression in the hump-detection logic would
+      * show up here immediately.
+       WRITE-TUNING-RECORD.
+          IF ws-trace-switch IS EQUAL TO "ON"
+             MOVE n TO TUN-N
+             MOVE m TO TUN-M
+             MOVE ws-posthump-count TO TUN-POSTHUMP-COUNT
+             WRITE TUNING-RECORD
+          END-IF.
+
+      * Req041: appends one row to the shared exception log whenever
+      * largestfactor.cbl hits its degenerate-ceiling edge case
+      * (m < 2), so there's a trail to review instead of just the
+      * returned flag.
+       LOG-EXCEPTION.
+          MOVE SPACES TO EXCEPTION-LOG-RECORD.
+          OPEN EXTEND EXCEPTION-LOG-FILE.
+          IF ws-exc-status IS NOT EQUAL TO "00"
+             OPEN OUTPUT EXCEPTION-LOG-FILE
+          END-IF.
+          MOVE "LRGSTFAC" TO EL-PROGRAM-ID.
+          ACCEPT EL-RUN-DATE FROM DATE YYYYMMDD.
+          ACCEPT EL-RUN-TIME FROM TIME.
+          MOVE "DEGENERATE CEILING" TO EL-CONDITION.
+          MOVE n TO EL-INPUT-1.
+          MOVE m TO EL-INPUT-2.
+          WRITE EXCEPTION-LOG-RECORD.
+          CLOSE EXCEPTION-LOG-FILE.
+
+      * Req044: one row per call recording how many candidates this
+      * scan tested, so capacityreport.cbl can rank the numbers that
+      * have cost the batch window the most.  Written every call, not
+      * just the degenerate ones LOG-EXCEPTION covers.
+       LOG-CAPACITY.
+          MOVE SPACES TO CAPACITY-LOG-RECORD.
+          OPEN EXTEND CAPACITY-LOG-FILE.
+          IF ws-cap-status IS NOT EQUAL TO "00"
+             OPEN OUTPUT CAPACITY-LOG-FILE
+          END-IF.
+          MOVE "LRGSTFAC" TO CL-PROGRAM-ID.
+          ACCEPT CL-RUN-DATE FROM DATE YYYYMMDD.
+          MOVE n TO CL-N.
+          MOVE m TO CL-M.
+          MOVE ws-candidates-tested TO CL-CANDIDATES-TESTED.
+          WRITE CAPACITY-LOG-RECORD.
+          CLOSE CAPACITY-LOG-FILE.
