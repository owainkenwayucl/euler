@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. primefactorization.
+       AUTHOR. Owain Kenway.
+
+      * Full prime factorization with multiplicities, built on
+      * smallestfactor.cbl and divides.cbl (req043): solution.cbl only
+      * ever produces n's single largest prime factor, but finance has
+      * repeatedly asked for the complete breakdown (e.g.
+      * 600851475143 = 71^1 * 839^1 * 1471^1 * 6857^1).  Reads a list
+      * of candidates from the same prime_candidates.dat batch
+      * programs already share (batchisprime.cbl, etc.) and writes one
+      * PFHDR/PFFAC.../PFTRL group per candidate to
+      * primefactor_report.dat.
+      *
+      * Uses smallestfactor.cbl (req042) rather than largestfactor.cbl
+      * to pull out each prime factor in ascending order: repeatedly
+      * finding and dividing out the smallest remaining factor is the
+      * standard trial-division algorithm, and it's the same scan
+      * largestfactor.cbl's own descending ceiling search would be
+      * slower at for this purpose.  divides.cbl confirms each
+      * division step exactly, so multiplicities are counted precisely
+      * rather than assumed from a single pass.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT CANDIDATE-FILE
+                ASSIGN TO "cobol/data/prime_candidates.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CAN-STATUS.
+             SELECT REPORT-FILE
+                ASSIGN TO "cobol/data/primefactor_report.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD CANDIDATE-FILE.
+             01 CANDIDATE-IN-RECORD.
+                05 CI-N               PIC 9(30).
+          FD REPORT-FILE.
+             COPY "primefactorrec.cpy".
+
+          WORKING-STORAGE SECTION.
+      * n, remaining, m, f, exponent and d are PIC S9(30) COMP-3 to
+      * match smallestfactor.cbl's and divides.cbl's signed LINKAGE
+      * parameters (req039/req042).
+             01 n PIC S9(30) USAGE COMP-3.
+             01 ws-remaining PIC S9(30) USAGE COMP-3.
+             01 m PIC S9(30) USAGE COMP-3.
+             01 f PIC S9(30) USAGE COMP-3.
+             01 d PIC S9(30) USAGE COMP-3.
+             01 ws-exponent PIC 9(9).
+             01 ws-factor-count PIC 9(9).
+             01 temp2 USAGE IS FLOAT-LONG.
+             01 ws-can-status PIC XX.
+             01 ws-rpt-status PIC XX.
+             01 ws-can-eof PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+          OPEN INPUT CANDIDATE-FILE.
+          MOVE SPACES TO PRIME-FACTOR-RECORD.
+          OPEN OUTPUT REPORT-FILE.
+          PERFORM UNTIL ws-can-eof IS EQUAL TO "Y"
+             READ CANDIDATE-FILE
+                AT END
+                   MOVE "Y" TO ws-can-eof
+                NOT AT END
+                   MOVE CI-N TO n
+                   PERFORM RUN-ONE-CANDIDATE
+             END-READ
+          END-PERFORM.
+          CLOSE CANDIDATE-FILE.
+          CLOSE REPORT-FILE.
+       STOP RUN.
+
+      * 0 and 1 have no prime factors -- the same undefined boundary
+      * largestfactor.cbl/smallestfactor.cbl/isprime.cbl already
+      * special-case -- so write an empty header/trailer group instead
+      * of running the factorization loop at all.
+       RUN-ONE-CANDIDATE.
+          PERFORM WRITE-HEADER.
+          MOVE 0 TO ws-factor-count.
+          IF n IS GREATER THAN OR EQUAL TO 2
+             MOVE n TO ws-remaining
+             PERFORM UNTIL ws-remaining IS EQUAL TO 1
+                PERFORM FIND-NEXT-FACTOR
+             END-PERFORM
+          END-IF.
+          PERFORM WRITE-TRAILER.
+          DISPLAY "N: " n " DISTINCT FACTORS: " ws-factor-count.
+
+      * Finds the smallest factor of the remaining quotient (prime,
+      * since every smaller factor has already been divided out),
+      * divides it out as many times as it goes, and writes one PFFAC
+      * row for it with its exponent.
+       FIND-NEXT-FACTOR.
+          MOVE FUNCTION SQRT(ws-remaining) TO temp2.
+          ADD 1 TO temp2.
+          MOVE FUNCTION INTEGER(temp2) TO m.
+          CALL 'smallestfactor' USING ws-remaining, f, m.
+          IF f IS EQUAL TO 0
+      * No factor found up to sqrt(remaining): remaining itself is the
+      * last prime factor.
+             MOVE ws-remaining TO f
+          END-IF.
+          MOVE 0 TO ws-exponent.
+      * f is guaranteed to divide ws-remaining at least once here --
+      * either smallestfactor just confirmed it, or f is ws-remaining
+      * itself -- so the first CALL below always finds d=1; TEST AFTER
+      * runs the body once before checking, rather than testing an
+      * as-yet-uncalled d.
+          PERFORM WITH TEST AFTER UNTIL d IS NOT EQUAL TO 1
+             CALL 'divides' USING ws-remaining, f, d
+             IF d IS EQUAL TO 1
+                DIVIDE ws-remaining BY f GIVING ws-remaining
+                ADD 1 TO ws-exponent
+             END-IF
+          END-PERFORM.
+          ADD 1 TO ws-factor-count.
+          MOVE "PFFAC" TO PF-RECORD-TYPE.
+          MOVE n TO PF-N.
+          MOVE f TO PF-PRIME.
+          MOVE ws-exponent TO PF-EXPONENT.
+          WRITE PRIME-FACTOR-RECORD.
+          DISPLAY "  FACTOR: " f " EXPONENT: " ws-exponent.
+
+       WRITE-HEADER.
+          MOVE "PFHDR" TO PF-RECORD-TYPE.
+          MOVE n TO PF-N.
+          MOVE 0 TO PF-PRIME.
+          MOVE 0 TO PF-EXPONENT.
+          WRITE PRIME-FACTOR-RECORD.
+
+       WRITE-TRAILER.
+          MOVE "PFTRL" TO PF-RECORD-TYPE.
+          MOVE n TO PF-N.
+          MOVE 0 TO PF-PRIME.
+          MOVE ws-factor-count TO PF-EXPONENT.
+          WRITE PRIME-FACTOR-RECORD.
