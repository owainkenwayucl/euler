@@ -1,18 +1,110 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. testdivides.
-       AUTHOR. Owain Kenway. 
+       AUTHOR. Owain Kenway.
+
+      * Regression test for divides.cbl: reads known-good (x, n,
+      * expected-d) triples from testdivides_expected.dat, CALLs
+      * 'divides' for each one, and compares the actual result against
+      * the expected result instead of just DISPLAYing x/soln for
+      * someone to eyeball.  Writes a PASS/FAIL line per case plus an
+      * overall summary to a report file (same shape as nightly.cbl's
+      * console summary) and sets RETURN-CODE 8 if any case fails, so
+      * a regression in divides.cbl is caught by the exit code instead
+      * of depending on someone reading console output carefully.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT EXPECTED-FILE
+                ASSIGN TO "cobol/data/testdivides_expected.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXP-STATUS.
+             SELECT REPORT-FILE
+                ASSIGN TO "cobol/data/testdivides_report.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RPT-STATUS.
 
        DATA DIVISION.
+          FILE SECTION.
+          FD EXPECTED-FILE.
+             01 EXPECTED-RECORD.
+                05 TE-X               PIC 9(30).
+                05 TE-FILLER1         PIC X.
+                05 TE-N               PIC 9(30).
+                05 TE-FILLER2         PIC X.
+                05 TE-EXPECTED-D      PIC 9(1).
+          FD REPORT-FILE.
+             01 REPORT-RECORD         PIC X(130).
+
           WORKING-STORAGE SECTION.
-             01 n USAGE IS BINARY-LONG UNSIGNED VALUE 20.
-             01 soln USAGE IS BINARY-LONG UNSIGNED VALUE 0.
-             01 x USAGE IS BINARY-LONG UNSIGNED.
+             01 x PIC 9(30) USAGE COMP-3.
+             01 n PIC 9(30) USAGE COMP-3.
+             01 d PIC 9(30) USAGE COMP-3.
+             01 ws-expected-d PIC 9(1).
+             01 ws-exp-status PIC XX.
+             01 ws-rpt-status PIC XX.
+             01 ws-exp-eof PIC X VALUE "N".
+             01 ws-case-count USAGE BINARY-LONG UNSIGNED VALUE 0.
+             01 ws-fail-count USAGE BINARY-LONG UNSIGNED VALUE 0.
+             01 ws-case-count-disp PIC 9(9).
+             01 ws-fail-count-disp PIC 9(9).
+             01 ws-verdict PIC X(4).
+             01 ws-x-disp PIC 9(30).
+             01 ws-n-disp PIC 9(30).
+             01 ws-d-disp PIC 9(30).
 
        PROCEDURE DIVISION.
-          PERFORM VARYING x FROM 2 BY 1
-             UNTIL x IS GREATER THAN OR EQUAL TO n
-             CALL 'divides' USING n, x, soln
-
-             DISPLAY x ": " soln
+          OPEN INPUT EXPECTED-FILE.
+          MOVE SPACES TO REPORT-RECORD.
+          OPEN OUTPUT REPORT-FILE.
+          PERFORM UNTIL ws-exp-eof IS EQUAL TO "Y"
+             READ EXPECTED-FILE
+                AT END
+                   MOVE "Y" TO ws-exp-eof
+                NOT AT END
+                   MOVE TE-X TO x
+                   MOVE TE-N TO n
+                   MOVE TE-EXPECTED-D TO ws-expected-d
+                   PERFORM RUN-ONE-CASE
+             END-READ
           END-PERFORM.
+          CLOSE EXPECTED-FILE.
+          PERFORM WRITE-SUMMARY.
+          CLOSE REPORT-FILE.
+          IF ws-fail-count IS GREATER THAN 0
+             MOVE 8 TO RETURN-CODE
+          ELSE
+             MOVE 0 TO RETURN-CODE
+          END-IF.
        STOP RUN.
+
+       RUN-ONE-CASE.
+          ADD 1 TO ws-case-count.
+          CALL 'divides' USING x, n, d.
+          IF d IS EQUAL TO ws-expected-d
+             MOVE "PASS" TO ws-verdict
+          ELSE
+             MOVE "FAIL" TO ws-verdict
+             ADD 1 TO ws-fail-count
+          END-IF.
+          MOVE x TO ws-x-disp.
+          MOVE n TO ws-n-disp.
+          MOVE d TO ws-d-disp.
+          MOVE SPACES TO REPORT-RECORD.
+          STRING ws-verdict " X=" ws-x-disp " N=" ws-n-disp
+             " EXPECTED=" ws-expected-d " ACTUAL=" ws-d-disp
+             DELIMITED BY SIZE INTO REPORT-RECORD.
+          WRITE REPORT-RECORD.
+          DISPLAY ws-verdict " X=" ws-x-disp " N=" ws-n-disp
+             " EXPECTED=" ws-expected-d " ACTUAL=" ws-d-disp.
+
+       WRITE-SUMMARY.
+          MOVE ws-case-count TO ws-case-count-disp.
+          MOVE ws-fail-count TO ws-fail-count-disp.
+          MOVE SPACES TO REPORT-RECORD.
+          STRING "TESTDIVIDES: " ws-case-count-disp " CASE(S), "
+             ws-fail-count-disp " FAILED" DELIMITED BY SIZE
+             INTO REPORT-RECORD.
+          WRITE REPORT-RECORD.
+          DISPLAY "TESTDIVIDES: " ws-case-count-disp " CASE(S), "
+             ws-fail-count-disp " FAILED".
