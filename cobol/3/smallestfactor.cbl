@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. smallestfactor.
+       AUTHOR. Owain Kenway.
+
+      * Companion to largestfactor.cbl: works out the smallest factor
+      * of n that's greater than or equal to 2 and less than or equal
+      * to m, stores in f (0 if none found in range).  largestfactor's
+      * descending scan from m is the slow path whenever n's smallest
+      * factor is what's actually wanted -- isprime.cbl, for example,
+      * only needs to find one factor below sqrt(n) to know n isn't
+      * prime, and an ascending scan from 2 finds that far sooner for
+      * most composite n (req042).
+      *
+      * x, temp and n/f/m are PIC S9(30) COMP-3, matching
+      * largestfactor.cbl's and divides.cbl's widened LINKAGE params
+      * (req039), so callers can pass the same signed values to either
+      * subroutine interchangeably.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT EXCEPTION-LOG-FILE
+                ASSIGN TO "cobol/data/exception_log.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXC-STATUS.
+             SELECT CAPACITY-LOG-FILE
+                ASSIGN TO "cobol/data/capacity_log.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CAP-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD EXCEPTION-LOG-FILE.
+             COPY "exceptionlogrec.cpy".
+          FD CAPACITY-LOG-FILE.
+             COPY "capacitylogrec.cpy".
+
+          WORKING-STORAGE SECTION.
+             01 x PIC S9(30) USAGE COMP-3.
+             01 temp PIC S9(30) USAGE COMP-3.
+             01 ws-start PIC S9(30) USAGE COMP-3.
+      * ws-step is 2 instead of 1 whenever n is odd, since no even
+      * candidate can ever divide an odd n -- same optimization
+      * largestfactor.cbl uses on its descending scan (req037).
+             01 ws-step PIC S9(1) VALUE 1.
+             01 ws-exc-status PIC XX.
+             01 ws-cap-status PIC XX.
+      * Req044: counts every candidate actually CALLed to 'divides'
+      * during the scan below, win or lose.
+             01 ws-candidates-tested PIC 9(9) VALUE 0.
+
+          LINKAGE SECTION.
+             01 n PIC S9(30) USAGE COMP-3.
+             01 f PIC S9(30) USAGE COMP-3.
+             01 m PIC S9(30) USAGE COMP-3.
+
+       PROCEDURE DIVISION USING n, f, m.
+          MOVE 0 TO f.
+          MOVE 0 TO ws-candidates-tested.
+          IF m IS LESS THAN 2
+      * Same degenerate-ceiling boundary case as largestfactor.cbl --
+      * the scan below never executes, so f stays 0 without this ever
+      * being a real "no factor found" answer.
+             MOVE 4 TO RETURN-CODE
+             PERFORM LOG-EXCEPTION
+          ELSE
+             MOVE 0 TO RETURN-CODE
+             MOVE 1 TO ws-step
+             MOVE 2 TO ws-start
+             IF FUNCTION MOD(n, 2) NOT EQUAL TO 0
+      * n is odd, so no even x can ever divide it -- scan odd
+      * candidates only, starting from the smallest one (3).
+                MOVE 2 TO ws-step
+                MOVE 3 TO ws-start
+             END-IF
+             PERFORM VARYING x FROM ws-start BY ws-step
+                UNTIL x IS GREATER THAN m
+                ADD 1 TO ws-candidates-tested
+                CALL 'divides' USING n, x, temp
+                IF temp IS EQUAL TO 1 THEN
+                   MOVE x TO f
+                   EXIT PERFORM
+                END-IF
+             END-PERFORM
+          END-IF.
+          PERFORM LOG-CAPACITY.
+       EXIT PROGRAM.
+
+      * Req041-style exception log entry for this subroutine's own
+      * degenerate-ceiling edge case (m < 2).
+       LOG-EXCEPTION.
+          MOVE SPACES TO EXCEPTION-LOG-RECORD.
+          OPEN EXTEND EXCEPTION-LOG-FILE.
+          IF ws-exc-status IS NOT EQUAL TO "00"
+             OPEN OUTPUT EXCEPTION-LOG-FILE
+          END-IF.
+          MOVE "SMALLFAC" TO EL-PROGRAM-ID.
+          ACCEPT EL-RUN-DATE FROM DATE YYYYMMDD.
+          ACCEPT EL-RUN-TIME FROM TIME.
+          MOVE "DEGENERATE CEILING" TO EL-CONDITION.
+          MOVE n TO EL-INPUT-1.
+          MOVE m TO EL-INPUT-2.
+          WRITE EXCEPTION-LOG-RECORD.
+          CLOSE EXCEPTION-LOG-FILE.
+
+      * Req044: one row per call recording how many candidates this
+      * scan tested, so capacityreport.cbl can rank the numbers that
+      * have cost the batch window the most.  Written every call, not
+      * just the degenerate ones LOG-EXCEPTION covers.
+       LOG-CAPACITY.
+          MOVE SPACES TO CAPACITY-LOG-RECORD.
+          OPEN EXTEND CAPACITY-LOG-FILE.
+          IF ws-cap-status IS NOT EQUAL TO "00"
+             OPEN OUTPUT CAPACITY-LOG-FILE
+          END-IF.
+          MOVE "SMALLFAC" TO CL-PROGRAM-ID.
+          ACCEPT CL-RUN-DATE FROM DATE YYYYMMDD.
+          MOVE n TO CL-N.
+          MOVE m TO CL-M.
+          MOVE ws-candidates-tested TO CL-CANDIDATES-TESTED.
+          WRITE CAPACITY-LOG-RECORD.
+          CLOSE CAPACITY-LOG-FILE.
