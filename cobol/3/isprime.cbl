@@ -1,30 +1,90 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. isprime.
-       AUTHOR. Owain Kenway. 
+       AUTHOR. Owain Kenway.
+
+      * 0 and 1 are boundary cases smallestfactor can't evaluate: its
+      * PERFORM VARYING never executes when m is below 2, so temp
+      * stays 0 and would otherwise be misread here as "n is prime".
+      * Reject them up front as a clear non-prime/undefined result
+      * instead.
+
+      * temp, x, m, n and d are PIC S9(30) COMP-3 rather than
+      * BINARY-DOUBLE UNSIGNED so the factorization chain isn't capped
+      * at BINARY-DOUBLE's ~1.8 * 10**19 ceiling as production
+      * workloads grow, and so a signed n (req039) can be passed in
+      * directly.  Primality is undefined below 2 regardless of sign,
+      * so the existing n < 2 boundary check already rejects every
+      * negative n the same way it already rejected 0 and 1.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT EXCEPTION-LOG-FILE
+                ASSIGN TO "cobol/data/exception_log.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXC-STATUS.
 
        DATA DIVISION.
+          FILE SECTION.
+          FD EXCEPTION-LOG-FILE.
+             COPY "exceptionlogrec.cpy".
+
           WORKING-STORAGE SECTION.
-             01 temp USAGE IS BINARY-DOUBLE UNSIGNED VALUE 0.
-             01 x USAGE IS BINARY-DOUBLE UNSIGNED VALUE 0.
+             01 temp PIC S9(30) USAGE COMP-3 VALUE 0.
+             01 x PIC S9(30) USAGE COMP-3 VALUE 0.
              01 temp2 USAGE IS FLOAT-LONG.
-             01 m USAGE IS BINARY-DOUBLE UNSIGNED.
+             01 m PIC S9(30) USAGE COMP-3.
+             01 ws-exc-status PIC XX.
 
           LINKAGE SECTION.
-             01 n USAGE IS BINARY-DOUBLE UNSIGNED.
-             01 d USAGE IS BINARY-DOUBLE UNSIGNED.
+             01 n PIC S9(30) USAGE COMP-3.
+             01 d PIC S9(30) USAGE COMP-3.
 
        PROCEDURE DIVISION USING n, d.
           MOVE 0 TO temp.
 
-          MOVE FUNCTION SQRT(n) TO temp2.
-          ADD 1 TO temp2.
-          MOVE FUNCTION INTEGER(temp2) TO m.
+          IF n IS LESS THAN 2 THEN
+             MOVE 0 TO d
+      * Distinct non-zero return code for the undefined-primality
+      * boundary case, same spirit as divides.cbl's zero-divisor code.
+             MOVE 4 TO RETURN-CODE
+             PERFORM LOG-EXCEPTION
+          ELSE
+             MOVE FUNCTION SQRT(n) TO temp2
+             ADD 1 TO temp2
+             MOVE FUNCTION INTEGER(temp2) TO m
 
-          CALL 'largestfactor' USING n, temp, m.
+      * Req042: smallestfactor's ascending scan from 2 finds a factor
+      * (or exhausts the range) at least as fast as largestfactor's
+      * descending scan from m for this same temp=0-means-prime test,
+      * and strictly faster whenever n's smallest factor is well
+      * below m.
+             CALL 'smallestfactor' USING n, temp, m
 
-          IF temp IS EQUAL TO 0 THEN
-             MOVE n TO d
-          ELSE
-             MOVE 0 TO d
+             IF temp IS EQUAL TO 0 THEN
+                MOVE n TO d
+             ELSE
+                MOVE 0 TO d
+             END-IF
+             MOVE 0 TO RETURN-CODE
           END-IF.
        EXIT PROGRAM.
+
+      * Req041: appends one row to the shared exception log whenever
+      * isprime.cbl hits its undefined-primality edge case (n < 2),
+      * so there's a trail to review instead of just the returned
+      * flag.
+       LOG-EXCEPTION.
+          MOVE SPACES TO EXCEPTION-LOG-RECORD.
+          OPEN EXTEND EXCEPTION-LOG-FILE.
+          IF ws-exc-status IS NOT EQUAL TO "00"
+             OPEN OUTPUT EXCEPTION-LOG-FILE
+          END-IF.
+          MOVE "ISPRIME " TO EL-PROGRAM-ID.
+          ACCEPT EL-RUN-DATE FROM DATE YYYYMMDD.
+          ACCEPT EL-RUN-TIME FROM TIME.
+          MOVE "UNDEFINED PRIMALITY" TO EL-CONDITION.
+          MOVE n TO EL-INPUT-1.
+          MOVE 0 TO EL-INPUT-2.
+          WRITE EXCEPTION-LOG-RECORD.
+          CLOSE EXCEPTION-LOG-FILE.
