@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batchdivides.
+       AUTHOR. Owain Kenway.
+
+      * Batch mode for divisibility testing: reads a list of (x, n)
+      * pairs from an input file and writes the divisibility result
+      * for each, instead of looping over a single hardcoded n and
+      * printing to the console the way testdivides.cbl does today.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT PAIR-FILE
+                ASSIGN TO "cobol/data/divide_pairs.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-PAIR-STATUS.
+             SELECT RESULT-FILE
+                ASSIGN TO "cobol/data/divide_results.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RES-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD PAIR-FILE.
+             01 PAIR-IN-RECORD.
+                05 PI-X              PIC 9(30).
+                05 PI-FILLER1        PIC X.
+                05 PI-N              PIC 9(30).
+          FD RESULT-FILE.
+             01 RESULT-OUT-RECORD.
+                05 RO-X              PIC 9(30).
+                05 RO-FILLER1        PIC X VALUE SPACE.
+                05 RO-N              PIC 9(30).
+                05 RO-FILLER2        PIC X VALUE SPACE.
+                05 RO-DIVIDES        PIC 9(1).
+
+          WORKING-STORAGE SECTION.
+      * x, n and d are PIC S9(30) COMP-3 rather than BINARY-DOUBLE
+      * UNSIGNED to match divides.cbl's wider, signed (req039) LINKAGE
+      * parameters.
+             01 x PIC S9(30) USAGE COMP-3.
+             01 n PIC S9(30) USAGE COMP-3.
+             01 d PIC S9(30) USAGE COMP-3.
+             01 ws-pair-status PIC XX.
+             01 ws-res-status PIC XX.
+             01 ws-pair-eof PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+          OPEN INPUT PAIR-FILE.
+          MOVE SPACES TO RESULT-OUT-RECORD.
+          OPEN OUTPUT RESULT-FILE.
+          PERFORM UNTIL ws-pair-eof IS EQUAL TO "Y"
+             READ PAIR-FILE
+                AT END
+                   MOVE "Y" TO ws-pair-eof
+                NOT AT END
+                   MOVE PI-X TO x
+                   MOVE PI-N TO n
+                   PERFORM RUN-ONE-PAIR
+             END-READ
+          END-PERFORM.
+          CLOSE PAIR-FILE.
+          CLOSE RESULT-FILE.
+       STOP RUN.
+
+       RUN-ONE-PAIR.
+          CALL 'divides' USING x, n, d.
+          MOVE x TO RO-X.
+          MOVE n TO RO-N.
+          MOVE d TO RO-DIVIDES.
+          WRITE RESULT-OUT-RECORD.
+          DISPLAY "X: " x " N: " n " DIVIDES: " d.
