@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batchlargestfactor.
+       AUTHOR. Owain Kenway.
+
+      * Batch mode for largestfactor: reads a list of candidate
+      * numbers from an input file and writes one largestfactor
+      * interchange record per candidate, instead of the result only
+      * ever living inside whatever program happened to CALL
+      * 'largestfactor' directly.  A later, separately scheduled step
+      * (isprimefromfile.cbl) can then read this file to decide
+      * primality without recomputing largestfactor itself (req029).
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT CANDIDATE-FILE
+                ASSIGN TO "cobol/data/prime_candidates.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CAN-STATUS.
+             SELECT RESULT-FILE
+                ASSIGN TO "cobol/data/largestfactor_results.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RES-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD CANDIDATE-FILE.
+             01 CANDIDATE-IN-RECORD.
+                05 CI-N              PIC 9(30).
+          FD RESULT-FILE.
+             COPY "lfresultrec.cpy".
+
+          WORKING-STORAGE SECTION.
+      * n, m and f are PIC S9(30) COMP-3 to match largestfactor.cbl's
+      * signed (req039) LINKAGE parameters.
+             01 n PIC S9(30) USAGE COMP-3.
+             01 m PIC S9(30) USAGE COMP-3.
+             01 f PIC S9(30) USAGE COMP-3.
+             01 temp2 USAGE IS FLOAT-LONG.
+             01 ws-can-status PIC XX.
+             01 ws-res-status PIC XX.
+             01 ws-can-eof PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+          OPEN INPUT CANDIDATE-FILE.
+          MOVE SPACES TO LF-RESULT-RECORD.
+          OPEN OUTPUT RESULT-FILE.
+          PERFORM UNTIL ws-can-eof IS EQUAL TO "Y"
+             READ CANDIDATE-FILE
+                AT END
+                   MOVE "Y" TO ws-can-eof
+                NOT AT END
+                   MOVE CI-N TO n
+                   PERFORM RUN-ONE-CANDIDATE
+             END-READ
+          END-PERFORM.
+          CLOSE CANDIDATE-FILE.
+          CLOSE RESULT-FILE.
+       STOP RUN.
+
+      * n<2 is the same undefined boundary case isprime.cbl rejects up
+      * front -- largestfactor's PERFORM VARYING never executes below
+      * that ceiling, so skip the CALL rather than record a misleading
+      * f=0 "no factor found" result.
+       RUN-ONE-CANDIDATE.
+          MOVE n TO LF-N.
+          IF n IS LESS THAN 2
+             MOVE 0 TO LF-M
+             MOVE 0 TO LF-F
+             MOVE "UNDEFINED" TO LF-STATUS
+          ELSE
+             MOVE FUNCTION SQRT(n) TO temp2
+             ADD 1 TO temp2
+             MOVE FUNCTION INTEGER(temp2) TO m
+             CALL 'largestfactor' USING n, f, m
+             MOVE m TO LF-M
+             MOVE f TO LF-F
+             MOVE "OK" TO LF-STATUS
+          END-IF.
+          WRITE LF-RESULT-RECORD.
+          DISPLAY "N: " n " M: " LF-M " F: " LF-F " STATUS: " LF-STATUS.
