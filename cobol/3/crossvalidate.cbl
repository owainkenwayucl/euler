@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. crossvalidate.
+       AUTHOR. Owain Kenway.
+
+      * isprime.cbl's correctness depends entirely on largestfactor.cbl
+      * returning the right answer for every n it's handed, but
+      * nothing checks that the two stay consistent with each other.
+      * This job runs both across the same sample set largestfactor's
+      * and isprime's own batch drivers use (prime_candidates.dat) and
+      * flags any n where they logically disagree: largestfactor
+      * finding a real factor below n while isprime calls n prime, or
+      * finding none while isprime calls n not prime.
+      *
+      * n=2 is a known pre-existing edge case (see isprime.cbl's own
+      * comment): its SQRT(n)+1 ceiling equals n exactly, so
+      * largestfactor "finds" n itself as the largest factor under
+      * the ceiling.  That's internally consistent between the two
+      * subroutines (isprime correctly reports not-prime given that f),
+      * so it's logged as an EDGE-CASE, not a MISMATCH.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT CANDIDATE-FILE
+                ASSIGN TO "cobol/data/prime_candidates.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CAN-STATUS.
+             SELECT EXCEPTION-FILE
+                ASSIGN TO "cobol/data/crossvalidate_exceptions.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXC-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD CANDIDATE-FILE.
+             01 CANDIDATE-RECORD.
+                05 CN-N                PIC 9(30).
+          FD EXCEPTION-FILE.
+             01 EXCEPTION-RECORD.
+                05 EX-N                PIC 9(30).
+                05 EX-FILLER1          PIC X.
+                05 EX-FACTOR-FOUND     PIC 9(30).
+                05 EX-FILLER2          PIC X.
+                05 EX-IS-PRIME         PIC X.
+                05 EX-FILLER3          PIC X.
+                05 EX-STATUS           PIC X(9).
+
+          WORKING-STORAGE SECTION.
+      * n, f, m and d are PIC S9(30) COMP-3 rather than BINARY-DOUBLE
+      * UNSIGNED to match largestfactor.cbl's and isprime.cbl's wider,
+      * signed (req039) LINKAGE parameters.
+             01 n PIC S9(30) USAGE COMP-3.
+             01 f PIC S9(30) USAGE COMP-3.
+             01 m PIC S9(30) USAGE COMP-3.
+             01 d PIC S9(30) USAGE COMP-3.
+             01 temp2 USAGE IS FLOAT-LONG.
+             01 ws-can-status PIC XX.
+             01 ws-exc-status PIC XX.
+             01 ws-can-eof PIC X VALUE "N".
+             01 ws-exception-count USAGE BINARY-LONG UNSIGNED VALUE 0.
+
+       PROCEDURE DIVISION.
+          MOVE SPACES TO EXCEPTION-RECORD.
+          OPEN OUTPUT EXCEPTION-FILE.
+          OPEN INPUT CANDIDATE-FILE.
+          PERFORM UNTIL ws-can-eof IS EQUAL TO "Y"
+             READ CANDIDATE-FILE
+                AT END
+                   MOVE "Y" TO ws-can-eof
+                NOT AT END
+                   MOVE CN-N TO n
+                   PERFORM CROSS-VALIDATE-ONE
+             END-READ
+          END-PERFORM.
+          CLOSE CANDIDATE-FILE.
+          CLOSE EXCEPTION-FILE.
+          DISPLAY "CROSS-VALIDATION COMPLETE: " ws-exception-count
+             " DISAGREEMENT(S)".
+       STOP RUN.
+
+      * Runs n through largestfactor and isprime using the same
+      * SQRT(n)+1 ceiling isprime.cbl computes internally, then checks
+      * the two results logically agree.
+       CROSS-VALIDATE-ONE.
+          IF n IS LESS THAN 2
+             MOVE 0 TO f
+             MOVE 0 TO d
+          ELSE
+             MOVE FUNCTION SQRT(n) TO temp2
+             ADD 1 TO temp2
+             MOVE FUNCTION INTEGER(temp2) TO m
+             CALL 'largestfactor' USING n, f, m
+             CALL 'isprime' USING n, d
+          END-IF.
+          MOVE n TO EX-N.
+          MOVE f TO EX-FACTOR-FOUND.
+          IF d IS GREATER THAN 0
+             MOVE "Y" TO EX-IS-PRIME
+          ELSE
+             MOVE "N" TO EX-IS-PRIME
+          END-IF.
+          IF n IS LESS THAN 2
+             MOVE "SKIPPED" TO EX-STATUS
+          ELSE
+             IF f IS EQUAL TO n
+                MOVE "EDGE-CASE" TO EX-STATUS
+             ELSE
+                IF f IS EQUAL TO 0 AND d IS EQUAL TO 0
+                   MOVE "MISMATCH" TO EX-STATUS
+                   ADD 1 TO ws-exception-count
+                ELSE
+                   IF f IS GREATER THAN 0 AND d IS GREATER THAN 0
+                      MOVE "MISMATCH" TO EX-STATUS
+                      ADD 1 TO ws-exception-count
+                   ELSE
+                      MOVE "OK" TO EX-STATUS
+                   END-IF
+                END-IF
+             END-IF
+          END-IF.
+          WRITE EXCEPTION-RECORD.
