@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. factorlookup.
+       AUTHOR. Owain Kenway.
+
+      * Online ad hoc factor/divisibility lookup.  Wraps
+      * largestfactor.cbl and divides.cbl behind a terminal screen so
+      * an operator can answer "what's the largest factor of X under
+      * Y" or "does X divide Y" at a terminal, instead of editing
+      * testlargestfactor.cbl or testdivides.cbl and recompiling.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+          WORKING-STORAGE SECTION.
+             01 ws-choice PIC X VALUE SPACE.
+      * ws-lf-n/m/f and ws-dv-x/n/d are PIC S9(30) COMP-3 rather than
+      * BINARY-DOUBLE UNSIGNED to match largestfactor.cbl's and
+      * divides.cbl's wider, signed (req039) LINKAGE parameters.
+             01 ws-lf-n PIC S9(30) USAGE COMP-3 VALUE 0.
+             01 ws-lf-m PIC S9(30) USAGE COMP-3 VALUE 0.
+             01 ws-lf-f PIC S9(30) USAGE COMP-3 VALUE 0.
+             01 ws-dv-x PIC S9(30) USAGE COMP-3 VALUE 0.
+             01 ws-dv-n PIC S9(30) USAGE COMP-3 VALUE 0.
+             01 ws-dv-d PIC S9(30) USAGE COMP-3 VALUE 0.
+             01 ws-result-text PIC X(20).
+      * Largest factor results are shown through this numeric field
+      * rather than ws-result-text, the same way primelookup.cbl and
+      * resultslookup.cbl display their numeric results -- MOVEing
+      * ws-lf-f (PIC S9(30) COMP-3) into a PIC X(20) text field would
+      * truncate its de-edited 30-digit representation to the leftmost
+      * 20 characters.
+             01 ws-result-numeric PIC 9(30).
+             01 ws-continue-key PIC X.
+
+          SCREEN SECTION.
+          01 WS-MENU-SCREEN.
+             05 BLANK SCREEN.
+             05 LINE 1 COL 1 VALUE "FACTOR / DIVISIBILITY LOOKUP".
+             05 LINE 3 COL 1 VALUE "1 = LARGEST FACTOR UNDER A CEILING".
+             05 LINE 4 COL 1 VALUE "2 = DOES X DIVIDE N".
+             05 LINE 5 COL 1 VALUE "X = EXIT".
+             05 LINE 7 COL 1 VALUE "CHOICE: ".
+             05 COLUMN PLUS 1 PIC X USING ws-choice.
+          01 WS-FACTOR-INPUT-SCREEN.
+             05 BLANK SCREEN.
+             05 LINE 1 COL 1 VALUE "LARGEST FACTOR LOOKUP".
+             05 LINE 3 COL 1 VALUE "N (NUMBER TO FACTOR): ".
+             05 COLUMN PLUS 1 PIC 9(30) USING ws-lf-n.
+             05 LINE 4 COL 1 VALUE "M (CEILING, <= N):    ".
+             05 COLUMN PLUS 1 PIC 9(30) USING ws-lf-m.
+          01 WS-DIVIDES-INPUT-SCREEN.
+             05 BLANK SCREEN.
+             05 LINE 1 COL 1 VALUE "DIVISIBILITY LOOKUP".
+             05 LINE 3 COL 1 VALUE "X (CANDIDATE DIVISOR): ".
+             05 COLUMN PLUS 1 PIC 9(30) USING ws-dv-x.
+             05 LINE 4 COL 1 VALUE "N (DIVIDEND):          ".
+             05 COLUMN PLUS 1 PIC 9(30) USING ws-dv-n.
+          01 WS-RESULT-SCREEN.
+             05 BLANK SCREEN.
+             05 LINE 1 COL 1 VALUE "RESULT".
+             05 LINE 3 COL 1 VALUE "ANSWER: ".
+             05 COLUMN PLUS 1 PIC X(20) FROM ws-result-text.
+             05 LINE 5 COL 1 VALUE "PRESS ENTER TO CONTINUE".
+             05 COLUMN PLUS 1 PIC X USING ws-continue-key.
+          01 WS-NUMERIC-RESULT-SCREEN.
+             05 BLANK SCREEN.
+             05 LINE 1 COL 1 VALUE "RESULT".
+             05 LINE 3 COL 1 VALUE "ANSWER: ".
+             05 COLUMN PLUS 1 PIC 9(30) FROM ws-result-numeric.
+             05 LINE 5 COL 1 VALUE "PRESS ENTER TO CONTINUE".
+             05 COLUMN PLUS 1 PIC X USING ws-continue-key.
+
+       PROCEDURE DIVISION.
+          MOVE SPACE TO ws-choice.
+          PERFORM UNTIL ws-choice IS EQUAL TO "X" OR ws-choice
+             IS EQUAL TO "x"
+             DISPLAY WS-MENU-SCREEN
+             ACCEPT WS-MENU-SCREEN
+             IF ws-choice IS EQUAL TO "1"
+                PERFORM LARGEST-FACTOR-LOOKUP
+             ELSE
+                IF ws-choice IS EQUAL TO "2"
+                   PERFORM DIVIDES-LOOKUP
+                END-IF
+             END-IF
+          END-PERFORM.
+       STOP RUN.
+
+       LARGEST-FACTOR-LOOKUP.
+          DISPLAY WS-FACTOR-INPUT-SCREEN.
+          ACCEPT WS-FACTOR-INPUT-SCREEN.
+          CALL 'largestfactor' USING ws-lf-n, ws-lf-f, ws-lf-m.
+          MOVE ws-lf-f TO ws-result-numeric.
+          DISPLAY WS-NUMERIC-RESULT-SCREEN.
+          ACCEPT WS-NUMERIC-RESULT-SCREEN.
+
+       DIVIDES-LOOKUP.
+          DISPLAY WS-DIVIDES-INPUT-SCREEN.
+          ACCEPT WS-DIVIDES-INPUT-SCREEN.
+          CALL 'divides' USING ws-dv-x, ws-dv-n, ws-dv-d.
+          IF ws-dv-d IS EQUAL TO 2
+             MOVE "N/A - ZERO DIVISOR" TO ws-result-text
+          ELSE
+             IF ws-dv-d IS EQUAL TO 1
+                MOVE "YES" TO ws-result-text
+             ELSE
+                MOVE "NO" TO ws-result-text
+             END-IF
+          END-IF.
+          DISPLAY WS-RESULT-SCREEN.
+          ACCEPT WS-RESULT-SCREEN.
