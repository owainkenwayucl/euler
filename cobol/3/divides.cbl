@@ -1,21 +1,75 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. divides.
-       AUTHOR. Owain Kenway. 
+       AUTHOR. Owain Kenway.
+
+      * Returns in d whether n divides x: 0 = no, 1 = yes, 2 = n was
+      * zero so the question is undefined.  A candidate divisor of 0
+      * would otherwise hit FUNCTION MOD(x,0) and risk an abend; every
+      * caller gets a distinct, checkable indicator instead.
+      *
+      * x and n are PIC S9(30) COMP-3 rather than BINARY-DOUBLE
+      * UNSIGNED so the factorization chain isn't capped at
+      * BINARY-DOUBLE's ~1.8 * 10**19 ceiling as production workloads
+      * grow, and so signed candidates/divisors (req039) can be passed
+      * in without a separate signed-only entry point.  Divisibility
+      * itself doesn't care about sign, so the test below works off
+      * FUNCTION ABS of each operand.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT EXCEPTION-LOG-FILE
+                ASSIGN TO "cobol/data/exception_log.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXC-STATUS.
 
        DATA DIVISION.
+          FILE SECTION.
+          FD EXCEPTION-LOG-FILE.
+             COPY "exceptionlogrec.cpy".
+
           WORKING-STORAGE SECTION.
+             01 ws-exc-status PIC XX.
 
           LINKAGE SECTION.
-             01 x USAGE IS BINARY-DOUBLE UNSIGNED.
-             01 n USAGE IS BINARY-DOUBLE UNSIGNED.
-             01 d USAGE IS BINARY-DOUBLE UNSIGNED.
+             01 x PIC S9(30) USAGE COMP-3.
+             01 n PIC S9(30) USAGE COMP-3.
+             01 d PIC S9(30) USAGE COMP-3.
 
        PROCEDURE DIVISION USING x, n, d.
-          MOVE FUNCTION MOD(x,n) TO d.
-          IF d IS GREATER THAN 0 THEN
-             MOVE 0 TO d
+          IF n IS EQUAL TO 0 THEN
+             MOVE 2 TO d
+      * Distinct non-zero return code for the zero-divisor case so a
+      * caller (or job-step COND logic) can detect it without having
+      * to inspect d itself.
+             MOVE 4 TO RETURN-CODE
+             PERFORM LOG-EXCEPTION
           ELSE
-             MOVE 1 TO d
+             IF FUNCTION MOD(FUNCTION ABS(x), FUNCTION ABS(n))
+                IS GREATER THAN 0 THEN
+                MOVE 0 TO d
+             ELSE
+                MOVE 1 TO d
+             END-IF
+             MOVE 0 TO RETURN-CODE
           END-IF.
-          
+
        EXIT PROGRAM.
+
+      * Req041: appends one row to the shared exception log whenever
+      * divides.cbl hits its zero-divisor edge case, so there's a
+      * trail to review instead of just the returned flag.
+       LOG-EXCEPTION.
+          MOVE SPACES TO EXCEPTION-LOG-RECORD.
+          OPEN EXTEND EXCEPTION-LOG-FILE.
+          IF ws-exc-status IS NOT EQUAL TO "00"
+             OPEN OUTPUT EXCEPTION-LOG-FILE
+          END-IF.
+          MOVE "DIVIDES " TO EL-PROGRAM-ID.
+          ACCEPT EL-RUN-DATE FROM DATE YYYYMMDD.
+          ACCEPT EL-RUN-TIME FROM TIME.
+          MOVE "ZERO DIVISOR" TO EL-CONDITION.
+          MOVE x TO EL-INPUT-1.
+          MOVE n TO EL-INPUT-2.
+          WRITE EXCEPTION-LOG-RECORD.
+          CLOSE EXCEPTION-LOG-FILE.
