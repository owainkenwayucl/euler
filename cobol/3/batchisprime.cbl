@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batchisprime.
+       AUTHOR. Owain Kenway.
+
+      * Batch mode for primality testing: reads a list of candidate
+      * numbers from an input file and writes one number/is-prime
+      * result record per candidate in a single run, instead of
+      * hand-editing a one-off driver like testlargestfactor.cbl for
+      * every ad hoc list.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT CANDIDATE-FILE
+                ASSIGN TO "cobol/data/prime_candidates.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CAN-STATUS.
+             SELECT RESULT-FILE
+                ASSIGN TO "cobol/data/prime_results.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RES-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD CANDIDATE-FILE.
+             01 CANDIDATE-IN-RECORD.
+                05 CI-N              PIC 9(30).
+          FD RESULT-FILE.
+             01 RESULT-OUT-RECORD.
+                05 RO-N              PIC 9(30).
+                05 RO-FILLER1        PIC X VALUE SPACE.
+                05 RO-IS-PRIME       PIC X.
+
+          WORKING-STORAGE SECTION.
+      * n and d are PIC S9(30) COMP-3 rather than BINARY-DOUBLE UNSIGNED
+      * to match isprime.cbl's wider, signed (req039) LINKAGE
+      * parameters.
+             01 n PIC S9(30) USAGE COMP-3.
+             01 d PIC S9(30) USAGE COMP-3.
+             01 ws-can-status PIC XX.
+             01 ws-res-status PIC XX.
+             01 ws-can-eof PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+          OPEN INPUT CANDIDATE-FILE.
+          MOVE SPACES TO RESULT-OUT-RECORD.
+          OPEN OUTPUT RESULT-FILE.
+          PERFORM UNTIL ws-can-eof IS EQUAL TO "Y"
+             READ CANDIDATE-FILE
+                AT END
+                   MOVE "Y" TO ws-can-eof
+                NOT AT END
+                   MOVE CI-N TO n
+                   PERFORM RUN-ONE-CANDIDATE
+             END-READ
+          END-PERFORM.
+          CLOSE CANDIDATE-FILE.
+          CLOSE RESULT-FILE.
+       STOP RUN.
+
+       RUN-ONE-CANDIDATE.
+          CALL 'isprime' USING n, d.
+          MOVE n TO RO-N.
+          IF d IS GREATER THAN 0
+             MOVE "Y" TO RO-IS-PRIME
+          ELSE
+             MOVE "N" TO RO-IS-PRIME
+          END-IF.
+          WRITE RESULT-OUT-RECORD.
+          DISPLAY "N: " n " IS-PRIME: " RO-IS-PRIME.
