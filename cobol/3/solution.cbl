@@ -1,22 +1,166 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. solution.
-       AUTHOR. Owain Kenway. 
+       AUTHOR. Owain Kenway.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT CTL-FILE ASSIGN TO "cobol/data/thresholds.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CTL-STATUS.
+             SELECT AUDIT-FILE
+                ASSIGN TO "cobol/data/pf_audit.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUD-STATUS.
+             SELECT CKPT-FILE
+                ASSIGN TO "cobol/data/pf_checkpoint.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CKPT-STATUS.
+             SELECT MODE-SWITCH-FILE
+                ASSIGN TO "cobol/data/pf_mode_switch.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-MODE-STATUS.
+             SELECT OPS-LOG-FILE
+                ASSIGN TO "cobol/data/ops_log.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-OPS-STATUS.
+             SELECT RESULTS-HISTORY-FILE
+                ASSIGN TO "cobol/data/results_history.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RH-STATUS.
+             SELECT OPS-ALERT-FILE
+                ASSIGN TO "cobol/data/pf_alert.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ALT-STATUS.
+             SELECT RESULTS-HISTORY-INDEX-FILE
+                ASSIGN TO "cobol/data/results_history_idx.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS RHI-KEY
+                FILE STATUS IS WS-RHI-STATUS.
 
        DATA DIVISION.
+          FILE SECTION.
+          FD CTL-FILE.
+             COPY "ctlrec.cpy".
+          FD OPS-LOG-FILE.
+             COPY "opslogrec.cpy".
+          FD RESULTS-HISTORY-FILE.
+             COPY "resulthistrec.cpy".
+          FD RESULTS-HISTORY-INDEX-FILE.
+             COPY "resulthistidxrec.cpy".
+          FD MODE-SWITCH-FILE.
+             01 MODE-SWITCH-RECORD     PIC X(4).
+          FD AUDIT-FILE.
+             01 AUDIT-RECORD.
+                05 AR-CANDIDATE       PIC 9(30).
+                05 AR-FILLER1         PIC X.
+                05 AR-FACTOR-FOUND    PIC X.
+                05 AR-FILLER2         PIC X.
+                05 AR-IS-PRIME        PIC X.
+          FD CKPT-FILE.
+             01 CKPT-RECORD.
+                05 CK-N                PIC 9(30).
+                05 CK-FILLER1          PIC X.
+                05 CK-U                PIC 9(30).
+                05 CK-FILLER2          PIC X.
+                05 CK-CANDIDATE-COUNT  PIC 9(9).
+          FD OPS-ALERT-FILE.
+             01 OPS-ALERT-RECORD.
+                05 OA-PROGRAM-ID       PIC X(8).
+                05 OA-FILLER1          PIC X.
+                05 OA-RUN-DATE         PIC 9(8).
+                05 OA-FILLER2          PIC X.
+                05 OA-ELAPSED-SECONDS  PIC 9(9).
+                05 OA-FILLER3          PIC X.
+                05 OA-THRESHOLD-SECONDS PIC 9(9).
+
           WORKING-STORAGE SECTION.
-      *      01 n USAGE IS BINARY-DOUBLE UNSIGNED VALUE 13195.
-      * Gnu COBOL is very slow but this is the full solution:
-             01 n USAGE IS BINARY-DOUBLE UNSIGNED VALUE 600851475143.
-             01 soln USAGE IS BINARY-DOUBLE UNSIGNED VALUE 0.
-             01 u USAGE IS BINARY-DOUBLE UNSIGNED VALUE 0.
-             01 temp USAGE IS BINARY-DOUBLE UNSIGNED VALUE 0.
+      * Gnu COBOL is very slow but this is the full solution; n is
+      * normally loaded from the control file below, this VALUE is
+      * only the fallback used when the control file is unavailable.
+      * n, soln, u and temp are PIC S9(30) COMP-3 rather than
+      * BINARY-DOUBLE UNSIGNED so the factorization chain isn't capped
+      * at BINARY-DOUBLE's ~1.8 * 10**19 ceiling as production
+      * workloads grow, and so they're signed (req039) to match
+      * divides.cbl/isprime.cbl/largestfactor.cbl's now-signed
+      * parameters.  The control file's CTL-THRESHOLD (ctlrec.cpy) is
+      * unchanged at unsigned PIC 9(18) -- still far larger than any
+      * realistic threshold -- so n's WORKING-STORAGE default above
+      * stays within what LOAD-THRESHOLD can actually load from it;
+      * MOVEing that unsigned value into signed n is always safe.
+             01 n PIC S9(30) USAGE COMP-3 VALUE 600851475143.
+             01 soln PIC S9(30) USAGE COMP-3 VALUE 0.
+             01 u PIC S9(30) USAGE COMP-3 VALUE 0.
+             01 temp PIC S9(30) USAGE COMP-3 VALUE 0.
              01 temp2 USAGE IS FLOAT-LONG.
+             01 ws-ctl-status PIC XX.
+             01 ws-ctl-eof PIC X VALUE "N".
+             01 ws-ctl-mode PIC X(4) VALUE "PROD".
+             01 ws-aud-status PIC XX.
+             01 ws-ckpt-status PIC XX.
+             01 ws-mode-status PIC XX.
+             01 ws-restarted PIC X VALUE "N".
+             01 ws-candidate-count USAGE BINARY-LONG UNSIGNED VALUE 0.
+             01 ws-checkpoint-interval USAGE BINARY-LONG UNSIGNED
+                VALUE 5.
+             01 ws-term-mod USAGE BINARY-LONG UNSIGNED.
+             01 ws-ops-status PIC XX.
+             01 ws-run-date USAGE BINARY-LONG UNSIGNED.
+             01 ws-rh-checksum PIC 9(30) USAGE COMP-3.
+             01 ws-start-time USAGE BINARY-LONG UNSIGNED.
+             01 ws-end-time USAGE BINARY-LONG UNSIGNED.
+             01 ws-elapsed-seconds USAGE BINARY-LONG UNSIGNED.
+             01 ws-centiseconds USAGE BINARY-DOUBLE UNSIGNED.
+             01 ws-hh USAGE BINARY-LONG UNSIGNED.
+             01 ws-mm USAGE BINARY-LONG UNSIGNED.
+             01 ws-ss USAGE BINARY-LONG UNSIGNED.
+             01 ws-cc USAGE BINARY-LONG UNSIGNED.
+             01 ws-remainder1 USAGE BINARY-LONG UNSIGNED.
+             01 ws-remainder2 USAGE BINARY-LONG UNSIGNED.
+             01 ws-time-in USAGE BINARY-LONG UNSIGNED.
+             01 ws-start-centi USAGE BINARY-DOUBLE UNSIGNED.
+             01 ws-end-centi USAGE BINARY-DOUBLE UNSIGNED.
+             01 ws-rh-status PIC XX.
+             01 ws-alt-status PIC XX.
+             01 ws-rhi-status PIC XX.
+      * Alert threshold is loaded from the same control file (PROGRAM-
+      * ID SOLUTN3, MODE ALRT) as n itself; this VALUE is only the
+      * fallback used when no ALRT record is present.
+             01 ws-alert-threshold-seconds USAGE BINARY-LONG UNSIGNED
+                VALUE 300.
 
        PROCEDURE DIVISION.
-          MOVE FUNCTION SQRT(n) TO temp2.
-          ADD 1 TO temp2
-          MOVE FUNCTION INTEGER(temp2) TO temp
-         
+          ACCEPT ws-run-date FROM DATE YYYYMMDD.
+          ACCEPT ws-start-time FROM TIME.
+          PERFORM LOAD-MODE-SWITCH.
+          PERFORM LOAD-THRESHOLD.
+          PERFORM LOAD-ALERT-THRESHOLD.
+          PERFORM LOAD-CHECKPOINT.
+          PERFORM OPEN-AUDIT-FILE.
+          IF ws-aud-status IS NOT EQUAL TO "00"
+      * Fatal: without the audit file the run can't record the work
+      * shown for soln, so stop now with a distinct return code
+      * instead of a STOP RUN that job-step COND logic would read as
+      * a clean success.
+             DISPLAY "SOLUTN3: CANNOT OPEN AUDIT FILE, STATUS "
+                ws-aud-status
+             MOVE 8 TO RETURN-CODE
+             STOP RUN
+          END-IF.
+
+          IF ws-restarted IS EQUAL TO "Y"
+      * Resume from just below the last-tested candidate instead of
+      * repeating the candidates a prior, interrupted run already
+      * eliminated.
+             MOVE u TO temp
+             SUBTRACT 1 FROM temp
+          ELSE
+             MOVE FUNCTION SQRT(n) TO temp2
+             ADD 1 TO temp2
+             MOVE FUNCTION INTEGER(temp2) TO temp
+          END-IF.
+
           DISPLAY u " " soln " " n
           CALL 'largestfactor' USING n, u, temp.
           PERFORM UNTIL soln IS GREATER THAN 0
@@ -25,10 +169,296 @@
              IF temp IS GREATER THAN 0 THEN
                 MOVE temp TO soln
              END-IF
+      * Write the audit record while u is still the candidate just
+      * tested and temp still holds isprime's verdict for it, before
+      * either gets overwritten below for the next candidate.
+             PERFORM WRITE-AUDIT-RECORD
+             ADD 1 TO ws-candidate-count
+      * Checkpoint only after u has been fully tested (isprime already
+      * ran and the audit record written), so a restart never re-tests
+      * or skips the candidate captured here.
+             MOVE FUNCTION MOD(ws-candidate-count,
+                ws-checkpoint-interval) TO ws-term-mod
+             IF ws-term-mod IS EQUAL TO 0
+                PERFORM WRITE-CHECKPOINT
+             END-IF
              move u to temp
-             subtract 1 from temp 
+             subtract 1 from temp
              CALL 'largestfactor' USING n, u, temp
           END-PERFORM.
 
+          CLOSE AUDIT-FILE.
+          ACCEPT ws-end-time FROM TIME.
+          PERFORM WRITE-OPS-LOG.
+          PERFORM WRITE-RESULTS-HISTORY.
+          PERFORM WRITE-RESULTS-HISTORY-INDEX.
+          PERFORM CLEAR-CHECKPOINT.
           DISPLAY "SOLUTION: " soln.
+          MOVE 0 TO RETURN-CODE.
        STOP RUN.
+
+      * Reads the TEST/PROD switch once per run so ops can smoke-test
+      * this job against the small n=13195 value before committing to
+      * the full n=600851475143 run, without editing or recompiling
+      * the source.  Absent a switch file (or an unrecognized value),
+      * ws-ctl-mode stays at its PROD default.
+       LOAD-MODE-SWITCH.
+          OPEN INPUT MODE-SWITCH-FILE.
+          IF ws-mode-status IS EQUAL TO "00"
+             READ MODE-SWITCH-FILE
+                NOT AT END
+                   MOVE MODE-SWITCH-RECORD TO ws-ctl-mode
+             END-READ
+             CLOSE MODE-SWITCH-FILE
+          END-IF.
+
+      * Reads the run-time threshold for this job (PROGRAM-ID SOLUTN3)
+      * from the control file so ops can change n without a recompile.
+      * Matches on ws-ctl-mode (PROD by default) so a TEST record can
+      * also live in the same control file.  If the control file or a
+      * matching record is absent, the WORKING-STORAGE default stands.
+       LOAD-THRESHOLD.
+          OPEN INPUT CTL-FILE.
+          IF ws-ctl-status IS EQUAL TO "00"
+             PERFORM UNTIL ws-ctl-eof IS EQUAL TO "Y"
+                READ CTL-FILE
+                   AT END
+                      MOVE "Y" TO ws-ctl-eof
+                   NOT AT END
+                      IF CTL-PROGRAM-ID IS EQUAL TO "SOLUTN3"
+                         AND CTL-MODE IS EQUAL TO ws-ctl-mode
+                         MOVE CTL-THRESHOLD TO n
+                         MOVE "Y" TO ws-ctl-eof
+                      END-IF
+                END-READ
+             END-PERFORM
+             CLOSE CTL-FILE
+          END-IF.
+
+      * Reads this job's runtime alert threshold (PROGRAM-ID SOLUTN3,
+      * MODE ALRT) from the same control file as n itself, so ops can
+      * change how long is "too long" without a recompile.  If the
+      * control file or a matching record is absent, the WORKING-
+      * STORAGE default above stands.
+       LOAD-ALERT-THRESHOLD.
+          MOVE "N" TO ws-ctl-eof.
+          OPEN INPUT CTL-FILE.
+          IF ws-ctl-status IS EQUAL TO "00"
+             PERFORM UNTIL ws-ctl-eof IS EQUAL TO "Y"
+                READ CTL-FILE
+                   AT END
+                      MOVE "Y" TO ws-ctl-eof
+                   NOT AT END
+                      IF CTL-PROGRAM-ID IS EQUAL TO "SOLUTN3"
+                         AND CTL-MODE IS EQUAL TO "ALRT"
+                         MOVE CTL-THRESHOLD TO
+                            ws-alert-threshold-seconds
+                         MOVE "Y" TO ws-ctl-eof
+                      END-IF
+                END-READ
+             END-PERFORM
+             CLOSE CTL-FILE
+          END-IF.
+
+      * If a checkpoint from an earlier, interrupted run exists for
+      * this same threshold n, pick up the last-tested candidate and
+      * candidate count from it instead of starting the descending
+      * scan over from the SQRT(n)+1 ceiling.  A checkpoint left over
+      * from a different n (e.g. the TEST threshold) is ignored.
+       LOAD-CHECKPOINT.
+          OPEN INPUT CKPT-FILE.
+          IF ws-ckpt-status IS EQUAL TO "00"
+             READ CKPT-FILE
+                NOT AT END
+                   IF CK-N IS EQUAL TO n
+                      MOVE CK-U TO u
+                      MOVE CK-CANDIDATE-COUNT TO ws-candidate-count
+                      MOVE "Y" TO ws-restarted
+                   END-IF
+             END-READ
+             CLOSE CKPT-FILE
+          END-IF.
+
+      * The audit trail grows across restarts (EXTEND) rather than
+      * being discarded on a fresh OPEN OUTPUT, so a restarted run
+      * doesn't lose the audit records already written before the
+      * interruption.
+       OPEN-AUDIT-FILE.
+          MOVE SPACES TO AUDIT-RECORD.
+          IF ws-restarted IS EQUAL TO "Y"
+             OPEN EXTEND AUDIT-FILE
+          ELSE
+             OPEN OUTPUT AUDIT-FILE
+          END-IF.
+
+      * Persists n, the last-tested candidate and the candidate count
+      * so a killed run can resume from here instead of from the
+      * SQRT(n)+1 ceiling.
+       WRITE-CHECKPOINT.
+          MOVE SPACES TO CKPT-RECORD.
+          MOVE n TO CK-N.
+          MOVE u TO CK-U.
+          MOVE ws-candidate-count TO CK-CANDIDATE-COUNT.
+          OPEN OUTPUT CKPT-FILE.
+          WRITE CKPT-RECORD.
+          CLOSE CKPT-FILE.
+
+      * Clears the checkpoint on a successful run so the next run
+      * starts fresh from the SQRT(n)+1 ceiling (and OPEN-AUDIT-FILE
+      * opens AUDIT-FILE fresh rather than EXTENDing it) instead of
+      * LOAD-CHECKPOINT picking up a stale completed-run checkpoint and
+      * treating every subsequent run as a restart-in-progress.  OPEN
+      * OUTPUT with no WRITE leaves the file empty, so LOAD-CHECKPOINT's
+      * READ hits AT END immediately and ws-restarted stays "N".
+       CLEAR-CHECKPOINT.
+          OPEN OUTPUT CKPT-FILE.
+          CLOSE CKPT-FILE.
+
+      * Logs run date, start/end time and elapsed seconds for this run
+      * to the shared operations log (PROGRAM-ID SOLUTN3).  The log
+      * grows across every run (EXTEND); on the very first-ever run
+      * the file doesn't exist yet, so a failed EXTEND falls back to
+      * OPEN OUTPUT to create it.
+       WRITE-OPS-LOG.
+          MOVE SPACES TO OPS-LOG-RECORD.
+          OPEN EXTEND OPS-LOG-FILE.
+          IF ws-ops-status IS NOT EQUAL TO "00"
+             OPEN OUTPUT OPS-LOG-FILE
+          END-IF.
+          MOVE ws-start-time TO ws-time-in.
+          PERFORM TO-CENTISECONDS.
+          MOVE ws-centiseconds TO ws-start-centi.
+          MOVE ws-end-time TO ws-time-in.
+          PERFORM TO-CENTISECONDS.
+          MOVE ws-centiseconds TO ws-end-centi.
+          IF ws-end-centi IS GREATER THAN OR EQUAL TO ws-start-centi
+             COMPUTE ws-elapsed-seconds =
+                (ws-end-centi - ws-start-centi) / 100
+          ELSE
+      * Run crossed midnight; a same-night batch run never does this
+      * in practice, so just flag it rather than report a bogus
+      * negative/huge elapsed time.
+             MOVE 0 TO ws-elapsed-seconds
+          END-IF.
+          MOVE "SOLUTN3" TO OL-PROGRAM-ID.
+          MOVE ws-run-date TO OL-RUN-DATE.
+          MOVE ws-start-time TO OL-START-TIME.
+          MOVE ws-end-time TO OL-END-TIME.
+          MOVE ws-elapsed-seconds TO OL-ELAPSED-SECONDS.
+          WRITE OPS-LOG-RECORD.
+          CLOSE OPS-LOG-FILE.
+          IF ws-elapsed-seconds IS GREATER THAN
+             ws-alert-threshold-seconds
+             PERFORM WRITE-OPS-ALERT
+          END-IF.
+
+      * Flags ops that this run crossed the alert threshold so someone
+      * can intervene before the rest of the overnight schedule slips,
+      * instead of only finding out after the batch window is late.
+      * Grows across every run (EXTEND); a failed EXTEND on the
+      * first-ever run falls back to OPEN OUTPUT.
+       WRITE-OPS-ALERT.
+          MOVE SPACES TO OPS-ALERT-RECORD.
+          OPEN EXTEND OPS-ALERT-FILE.
+          IF ws-alt-status IS NOT EQUAL TO "00"
+             OPEN OUTPUT OPS-ALERT-FILE
+          END-IF.
+          MOVE "SOLUTN3" TO OA-PROGRAM-ID.
+          MOVE ws-run-date TO OA-RUN-DATE.
+          MOVE ws-elapsed-seconds TO OA-ELAPSED-SECONDS.
+          MOVE ws-alert-threshold-seconds TO OA-THRESHOLD-SECONDS.
+          WRITE OPS-ALERT-RECORD.
+          CLOSE OPS-ALERT-FILE.
+          DISPLAY "ALERT: SOLUTN3 RUNTIME " ws-elapsed-seconds
+             "S EXCEEDED THRESHOLD " ws-alert-threshold-seconds "S".
+
+      * Decomposes an HHMMSSCC time value in ws-time-in into total
+      * centiseconds since midnight, in ws-centiseconds.
+       TO-CENTISECONDS.
+          DIVIDE ws-time-in BY 1000000 GIVING ws-hh
+             REMAINDER ws-remainder1.
+          DIVIDE ws-remainder1 BY 10000 GIVING ws-mm
+             REMAINDER ws-remainder2.
+          DIVIDE ws-remainder2 BY 100 GIVING ws-ss REMAINDER ws-cc.
+          COMPUTE ws-centiseconds =
+             ((ws-hh * 60 + ws-mm) * 60 + ws-ss) * 100 + ws-cc.
+
+      * Records each candidate u that largestfactor turned up, whether
+      * it found one at all, and whether isprime went on to confirm it
+      * as prime -- the work shown for how soln was reached.
+       WRITE-AUDIT-RECORD.
+          MOVE u TO AR-CANDIDATE.
+          IF u IS GREATER THAN 0
+             MOVE "Y" TO AR-FACTOR-FOUND
+          ELSE
+             MOVE "N" TO AR-FACTOR-FOUND
+          END-IF.
+          IF temp IS GREATER THAN 0
+             MOVE "Y" TO AR-IS-PRIME
+          ELSE
+             MOVE "N" TO AR-IS-PRIME
+          END-IF.
+          WRITE AUDIT-RECORD.
+
+      * Appends this run's threshold and result to the retained
+      * history (PROGRAM-ID SOLUTN3), keyed by run date plus program
+      * id, so a past run's answer is never lost the way a DISPLAY-
+      * only result would be.  Grows across every run (EXTEND); a
+      * failed EXTEND on the first-ever run falls back to OPEN OUTPUT.
+      *
+      * Each run's append is bracketed by an RHHDR header and an
+      * RHTRL trailer using the same RESULT-HISTORY-RECORD layout --
+      * reusing RH-THRESHOLD/RH-RESULT for the header's threshold and
+      * the trailer's record-count/checksum, the same reserved-value-
+      * discriminator trick ctlrec.cpy's MODE field already uses --
+      * so a downstream reader can confirm it picked up a complete,
+      * untruncated run segment (one data record, here) rather than
+      * trusting a bare data row.  RH-PROGRAM-ID SOLUTN3 rows are
+      * unaffected.
+       WRITE-RESULTS-HISTORY.
+          COMPUTE ws-rh-checksum = n + soln.
+          MOVE SPACES TO RESULT-HISTORY-RECORD.
+          OPEN EXTEND RESULTS-HISTORY-FILE.
+          IF ws-rh-status IS NOT EQUAL TO "00"
+             OPEN OUTPUT RESULTS-HISTORY-FILE
+          END-IF.
+          MOVE "RHHDR" TO RH-PROGRAM-ID.
+          MOVE ws-run-date TO RH-RUN-DATE.
+          MOVE n TO RH-THRESHOLD.
+          MOVE 0 TO RH-RESULT.
+          WRITE RESULT-HISTORY-RECORD.
+          MOVE "SOLUTN3" TO RH-PROGRAM-ID.
+          MOVE ws-run-date TO RH-RUN-DATE.
+          MOVE n TO RH-THRESHOLD.
+          MOVE soln TO RH-RESULT.
+          WRITE RESULT-HISTORY-RECORD.
+          MOVE "RHTRL" TO RH-PROGRAM-ID.
+          MOVE ws-run-date TO RH-RUN-DATE.
+          MOVE 1 TO RH-THRESHOLD.
+          MOVE ws-rh-checksum TO RH-RESULT.
+          WRITE RESULT-HISTORY-RECORD.
+          CLOSE RESULTS-HISTORY-FILE.
+
+      * Keeps an indexed companion (req034) to the sequential history
+      * above, holding just the latest threshold/result for this run
+      * date plus program id so an operator can look a specific prior
+      * run up directly instead of scanning results_history.dat from
+      * the start.  I-O on every run after the first; a failed OPEN I-O
+      * (file doesn't exist yet) falls back to OPEN OUTPUT to create
+      * it.  WRITE for a new key, REWRITE if this run date/program id
+      * was already recorded (e.g. a rerun of the same day's job).
+       WRITE-RESULTS-HISTORY-INDEX.
+          MOVE SPACES TO RESULT-HISTORY-INDEX-RECORD.
+          OPEN I-O RESULTS-HISTORY-INDEX-FILE.
+          IF ws-rhi-status IS NOT EQUAL TO "00"
+             OPEN OUTPUT RESULTS-HISTORY-INDEX-FILE
+          END-IF.
+          MOVE ws-run-date TO RHI-RUN-DATE.
+          MOVE "SOLUTN3" TO RHI-PROGRAM-ID.
+          MOVE n TO RHI-THRESHOLD.
+          MOVE soln TO RHI-RESULT.
+          WRITE RESULT-HISTORY-INDEX-RECORD
+             INVALID KEY
+                REWRITE RESULT-HISTORY-INDEX-RECORD
+          END-WRITE.
+          CLOSE RESULTS-HISTORY-INDEX-FILE.
