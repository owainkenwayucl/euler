@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. testsmallestfactor.
+       AUTHOR. Owain Kenway.
+
+      * Regression test for smallestfactor.cbl (req042): reads known-
+      * good (n, m, expected-f) triples from
+      * testsmallestfactor_expected.dat, CALLs 'smallestfactor' for
+      * each one, and compares the actual result against the expected
+      * result.  Same shape as testlargestfactor.cbl's own fixture-
+      * driven test, including coverage of n=0 and n=1 (m<2, the
+      * degenerate-ceiling boundary case this subroutine shares with
+      * largestfactor.cbl).  Writes a PASS/FAIL line per case plus an
+      * overall summary to a report file and sets RETURN-CODE 8 if
+      * any case fails.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT EXPECTED-FILE
+                ASSIGN TO "cobol/data/testsmallestfactor_expected.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXP-STATUS.
+             SELECT REPORT-FILE
+                ASSIGN TO "cobol/data/testsmallestfactor_report.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD EXPECTED-FILE.
+             01 EXPECTED-RECORD.
+                05 TE-N               PIC 9(30).
+                05 TE-FILLER1         PIC X.
+                05 TE-M               PIC 9(30).
+                05 TE-FILLER2         PIC X.
+                05 TE-EXPECTED-F      PIC 9(30).
+          FD REPORT-FILE.
+             01 REPORT-RECORD         PIC X(160).
+
+          WORKING-STORAGE SECTION.
+             01 n PIC 9(30) USAGE COMP-3.
+             01 m PIC 9(30) USAGE COMP-3.
+             01 f PIC 9(30) USAGE COMP-3.
+             01 ws-expected-f PIC 9(30) USAGE COMP-3.
+             01 ws-exp-status PIC XX.
+             01 ws-rpt-status PIC XX.
+             01 ws-exp-eof PIC X VALUE "N".
+             01 ws-case-count USAGE BINARY-LONG UNSIGNED VALUE 0.
+             01 ws-fail-count USAGE BINARY-LONG UNSIGNED VALUE 0.
+             01 ws-case-count-disp PIC 9(9).
+             01 ws-fail-count-disp PIC 9(9).
+             01 ws-verdict PIC X(4).
+             01 ws-n-disp PIC 9(30).
+             01 ws-m-disp PIC 9(30).
+             01 ws-f-disp PIC 9(30).
+             01 ws-expected-f-disp PIC 9(30).
+
+       PROCEDURE DIVISION.
+          OPEN INPUT EXPECTED-FILE.
+          MOVE SPACES TO REPORT-RECORD.
+          OPEN OUTPUT REPORT-FILE.
+          PERFORM UNTIL ws-exp-eof IS EQUAL TO "Y"
+             READ EXPECTED-FILE
+                AT END
+                   MOVE "Y" TO ws-exp-eof
+                NOT AT END
+                   MOVE TE-N TO n
+                   MOVE TE-M TO m
+                   MOVE TE-EXPECTED-F TO ws-expected-f
+                   PERFORM RUN-ONE-CASE
+             END-READ
+          END-PERFORM.
+          CLOSE EXPECTED-FILE.
+          PERFORM WRITE-SUMMARY.
+          CLOSE REPORT-FILE.
+          IF ws-fail-count IS GREATER THAN 0
+             MOVE 8 TO RETURN-CODE
+          ELSE
+             MOVE 0 TO RETURN-CODE
+          END-IF.
+       STOP RUN.
+
+       RUN-ONE-CASE.
+          ADD 1 TO ws-case-count.
+          CALL 'smallestfactor' USING n, f, m.
+          IF f IS EQUAL TO ws-expected-f
+             MOVE "PASS" TO ws-verdict
+          ELSE
+             MOVE "FAIL" TO ws-verdict
+             ADD 1 TO ws-fail-count
+          END-IF.
+          MOVE n TO ws-n-disp.
+          MOVE m TO ws-m-disp.
+          MOVE f TO ws-f-disp.
+          MOVE ws-expected-f TO ws-expected-f-disp.
+          MOVE SPACES TO REPORT-RECORD.
+          STRING ws-verdict " N=" ws-n-disp " M=" ws-m-disp
+             " EXPECTED=" ws-expected-f-disp " ACTUAL=" ws-f-disp
+             DELIMITED BY SIZE INTO REPORT-RECORD.
+          WRITE REPORT-RECORD.
+          DISPLAY ws-verdict " N=" ws-n-disp " M=" ws-m-disp
+             " EXPECTED=" ws-expected-f-disp " ACTUAL=" ws-f-disp.
+
+       WRITE-SUMMARY.
+          MOVE ws-case-count TO ws-case-count-disp.
+          MOVE ws-fail-count TO ws-fail-count-disp.
+          MOVE SPACES TO REPORT-RECORD.
+          STRING "TESTSMALLESTFACTOR: " ws-case-count-disp
+             " CASE(S), " ws-fail-count-disp " FAILED" DELIMITED BY SIZE
+             INTO REPORT-RECORD.
+          WRITE REPORT-RECORD.
+          DISPLAY "TESTSMALLESTFACTOR: " ws-case-count-disp
+             " CASE(S), " ws-fail-count-disp " FAILED".
