@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. resultslookup.
+       AUTHOR. Owain Kenway.
+
+      * Online ad hoc lookup against the indexed results history
+      * (req034).  Wraps a keyed READ behind a terminal screen so an
+      * operator can key in a run date plus program id and get that
+      * run's threshold/result immediately, instead of sequentially
+      * scanning results_history.dat from the start.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT RESULTS-HISTORY-INDEX-FILE
+                ASSIGN TO "cobol/data/results_history_idx.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS RHI-KEY
+                FILE STATUS IS WS-RHI-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD RESULTS-HISTORY-INDEX-FILE.
+             COPY "resulthistidxrec.cpy".
+
+          WORKING-STORAGE SECTION.
+             01 ws-rhi-status PIC XX.
+             01 ws-input-run-date PIC 9(8) VALUE 0.
+             01 ws-input-program-id PIC X(8) VALUE SPACES.
+             01 ws-result-text PIC X(12).
+             01 ws-display-threshold PIC 9(30).
+             01 ws-display-result PIC 9(30).
+             01 ws-continue-key PIC X.
+
+          SCREEN SECTION.
+          01 WS-INPUT-SCREEN.
+             05 BLANK SCREEN.
+             05 LINE 1 COL 1 VALUE
+                "RESULTS LOOKUP -- ENTER RUN DATE 0 TO EXIT".
+             05 LINE 3 COL 1 VALUE "RUN DATE (YYYYMMDD): ".
+             05 COLUMN PLUS 1 PIC 9(8) USING ws-input-run-date.
+             05 LINE 4 COL 1 VALUE "PROGRAM ID: ".
+             05 COLUMN PLUS 1 PIC X(8) USING ws-input-program-id.
+          01 WS-OUTPUT-SCREEN.
+             05 BLANK SCREEN.
+             05 LINE 1 COL 1 VALUE "RESULTS LOOKUP RESULT".
+             05 LINE 3 COL 1 VALUE "RUN DATE: ".
+             05 COLUMN PLUS 1 PIC 9(8) FROM ws-input-run-date.
+             05 LINE 4 COL 1 VALUE "PROGRAM ID: ".
+             05 COLUMN PLUS 1 PIC X(8) FROM ws-input-program-id.
+             05 LINE 5 COL 1 VALUE "STATUS: ".
+             05 COLUMN PLUS 1 PIC X(12) FROM ws-result-text.
+             05 LINE 6 COL 1 VALUE "THRESHOLD: ".
+             05 COLUMN PLUS 1 PIC 9(30) FROM ws-display-threshold.
+             05 LINE 7 COL 1 VALUE "RESULT: ".
+             05 COLUMN PLUS 1 PIC 9(30) FROM ws-display-result.
+             05 LINE 9 COL 1 VALUE "PRESS ENTER TO CONTINUE".
+             05 COLUMN PLUS 1 PIC X USING ws-continue-key.
+
+       PROCEDURE DIVISION.
+          OPEN INPUT RESULTS-HISTORY-INDEX-FILE.
+          MOVE 1 TO ws-input-run-date.
+          PERFORM UNTIL ws-input-run-date IS EQUAL TO 0
+             DISPLAY WS-INPUT-SCREEN
+             ACCEPT WS-INPUT-SCREEN
+             IF ws-input-run-date IS NOT EQUAL TO 0
+                PERFORM LOOKUP-AND-SHOW
+             END-IF
+          END-PERFORM.
+          CLOSE RESULTS-HISTORY-INDEX-FILE.
+       STOP RUN.
+
+       LOOKUP-AND-SHOW.
+          MOVE ws-input-run-date TO RHI-RUN-DATE.
+          MOVE ws-input-program-id TO RHI-PROGRAM-ID.
+          READ RESULTS-HISTORY-INDEX-FILE
+             INVALID KEY
+                MOVE "NOT FOUND" TO ws-result-text
+                MOVE 0 TO ws-display-threshold
+                MOVE 0 TO ws-display-result
+             NOT INVALID KEY
+                MOVE "FOUND" TO ws-result-text
+                MOVE RHI-THRESHOLD TO ws-display-threshold
+                MOVE RHI-RESULT TO ws-display-result
+          END-READ.
+          DISPLAY WS-OUTPUT-SCREEN.
+          ACCEPT WS-OUTPUT-SCREEN.
