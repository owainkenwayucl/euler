@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. maintthresholds.
+       AUTHOR. Owain Kenway.
+
+      * Maintenance screen for the batch thresholds control file
+      * (cobol/data/thresholds.dat).  Several of these thresholds
+      * materially change how long the nightly batch window runs --
+      * e.g. problem-3's n can be the TEST value 13195 or the full
+      * PROD value 600851475143 -- so every change an operator makes
+      * here is logged to a change-audit file with who changed what,
+      * from what, to what, and when, instead of letting the file be
+      * hand-edited with no record of who touched it.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT CTL-FILE ASSIGN TO "cobol/data/thresholds.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CTL-STATUS.
+             SELECT AUDIT-FILE
+                ASSIGN TO "cobol/data/threshold_change_audit.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUD-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD CTL-FILE.
+             COPY "ctlrec.cpy".
+          FD AUDIT-FILE.
+             01 AUDIT-RECORD.
+                05 CA-RUN-DATE          PIC 9(8).
+                05 CA-FILLER1           PIC X.
+                05 CA-RUN-TIME          PIC 9(8).
+                05 CA-FILLER2           PIC X.
+                05 CA-OPERATOR-ID       PIC X(8).
+                05 CA-FILLER3           PIC X.
+                05 CA-PROGRAM-ID        PIC X(8).
+                05 CA-FILLER4           PIC X.
+                05 CA-MODE              PIC X(4).
+                05 CA-FILLER5           PIC X.
+                05 CA-OLD-THRESHOLD     PIC 9(18).
+                05 CA-FILLER6           PIC X.
+                05 CA-NEW-THRESHOLD     PIC 9(18).
+
+          WORKING-STORAGE SECTION.
+      * The whole control file is re-read into this table and
+      * rewritten in full on every change, the same way it's already
+      * written in full by whatever maintains it today -- LINE
+      * SEQUENTIAL has no keyed rewrite, so there's no partial-update
+      * alternative here.
+             01 WS-CTL-COUNT USAGE BINARY-LONG UNSIGNED VALUE 0.
+             01 WS-CTL-TABLE.
+                05 WS-CTL-ENTRY OCCURS 1 TO 50 TIMES
+                      DEPENDING ON WS-CTL-COUNT
+                      INDEXED BY CTL-IDX.
+                   10 WS-E-PROGRAM-ID     PIC X(8).
+                   10 WS-E-THRESHOLD      PIC 9(18).
+                   10 WS-E-MODE           PIC X(4).
+                   10 WS-E-FILLER         PIC X(10).
+             01 ws-ctl-status PIC XX.
+             01 ws-aud-status PIC XX.
+             01 ws-ctl-eof PIC X VALUE "N".
+             01 ws-run-date USAGE BINARY-LONG UNSIGNED.
+             01 ws-run-time USAGE BINARY-LONG UNSIGNED.
+             01 ws-found-idx USAGE BINARY-LONG UNSIGNED VALUE 0.
+             01 ws-old-threshold PIC 9(18) VALUE 0.
+             01 ws-exit-flag PIC X VALUE "N".
+             01 ws-operator-id PIC X(8) VALUE SPACES.
+             01 ws-sel-program-id PIC X(8) VALUE SPACES.
+             01 ws-sel-mode PIC X(4) VALUE SPACES.
+             01 ws-new-threshold PIC 9(18) VALUE 0.
+             01 ws-found-text PIC X(20) VALUE SPACES.
+
+          SCREEN SECTION.
+          01 WS-LOGON-SCREEN.
+             05 BLANK SCREEN.
+             05 LINE 1 COL 1 VALUE "BATCH THRESHOLD MAINTENANCE".
+             05 LINE 3 COL 1 VALUE "OPERATOR ID: ".
+             05 COLUMN PLUS 1 PIC X(8) USING ws-operator-id.
+          01 WS-SELECT-SCREEN.
+             05 BLANK SCREEN.
+             05 LINE 1 COL 1 VALUE "SELECT THRESHOLD TO MAINTAIN".
+             05 LINE 3 COL 1 VALUE "PROGRAM-ID (X TO EXIT): ".
+             05 COLUMN PLUS 1 PIC X(8) USING ws-sel-program-id.
+             05 LINE 4 COL 1 VALUE "MODE (PROD/TEST):       ".
+             05 COLUMN PLUS 1 PIC X(4) USING ws-sel-mode.
+          01 WS-CURRENT-SCREEN.
+             05 BLANK SCREEN.
+             05 LINE 1 COL 1 VALUE "CURRENT VALUE".
+             05 LINE 3 COL 1 VALUE "STATUS:          ".
+             05 COLUMN PLUS 1 PIC X(20) FROM ws-found-text.
+             05 LINE 4 COL 1 VALUE "CURRENT THRESHOLD: ".
+             05 COLUMN PLUS 1 PIC 9(18) FROM ws-old-threshold.
+             05 LINE 6 COL 1 VALUE "NEW THRESHOLD (0 = NO CHANGE): ".
+             05 COLUMN PLUS 1 PIC 9(18) USING ws-new-threshold.
+
+       PROCEDURE DIVISION.
+          ACCEPT ws-run-date FROM DATE YYYYMMDD.
+          ACCEPT ws-run-time FROM TIME.
+          DISPLAY WS-LOGON-SCREEN.
+          ACCEPT WS-LOGON-SCREEN.
+          PERFORM LOAD-CONTROL-TABLE.
+          PERFORM UNTIL ws-exit-flag IS EQUAL TO "Y"
+             MOVE SPACES TO ws-sel-program-id
+             MOVE SPACES TO ws-sel-mode
+             DISPLAY WS-SELECT-SCREEN
+             ACCEPT WS-SELECT-SCREEN
+             IF ws-sel-program-id IS EQUAL TO "X" OR ws-sel-program-id
+                IS EQUAL TO "x"
+                MOVE "Y" TO ws-exit-flag
+             ELSE
+                PERFORM MAINTAIN-ONE-ENTRY
+             END-IF
+          END-PERFORM.
+       STOP RUN.
+
+      * Reads every record in the control file into WS-CTL-TABLE so
+      * it can be edited in place and rewritten in full.
+       LOAD-CONTROL-TABLE.
+          MOVE 0 TO WS-CTL-COUNT.
+          OPEN INPUT CTL-FILE.
+          IF ws-ctl-status IS EQUAL TO "00"
+             PERFORM UNTIL ws-ctl-eof IS EQUAL TO "Y"
+                READ CTL-FILE
+                   AT END
+                      MOVE "Y" TO ws-ctl-eof
+                   NOT AT END
+                      ADD 1 TO WS-CTL-COUNT
+                      MOVE CTL-PROGRAM-ID TO
+                         WS-E-PROGRAM-ID(WS-CTL-COUNT)
+                      MOVE CTL-THRESHOLD TO
+                         WS-E-THRESHOLD(WS-CTL-COUNT)
+                      MOVE CTL-MODE TO WS-E-MODE(WS-CTL-COUNT)
+                      MOVE CTL-FILLER TO WS-E-FILLER(WS-CTL-COUNT)
+                END-READ
+             END-PERFORM
+             CLOSE CTL-FILE
+          END-IF.
+
+      * Looks up the operator's chosen program-id/mode, shows its
+      * current threshold, and -- if the operator enters a nonzero
+      * new value -- updates the table, rewrites the control file and
+      * appends a change-audit record.
+       MAINTAIN-ONE-ENTRY.
+          MOVE 0 TO ws-found-idx.
+          MOVE 0 TO ws-old-threshold.
+          PERFORM VARYING CTL-IDX FROM 1 BY 1
+             UNTIL CTL-IDX IS GREATER THAN WS-CTL-COUNT
+             IF WS-E-PROGRAM-ID(CTL-IDX) IS EQUAL TO ws-sel-program-id
+                AND WS-E-MODE(CTL-IDX) IS EQUAL TO ws-sel-mode
+                MOVE CTL-IDX TO ws-found-idx
+                MOVE WS-E-THRESHOLD(CTL-IDX) TO ws-old-threshold
+             END-IF
+          END-PERFORM.
+          IF ws-found-idx IS EQUAL TO 0
+             MOVE "NOT FOUND" TO ws-found-text
+          ELSE
+             MOVE "FOUND" TO ws-found-text
+          END-IF.
+          MOVE 0 TO ws-new-threshold.
+          DISPLAY WS-CURRENT-SCREEN.
+          ACCEPT WS-CURRENT-SCREEN.
+          IF ws-found-idx IS GREATER THAN 0
+             AND ws-new-threshold IS GREATER THAN 0
+             MOVE ws-new-threshold TO WS-E-THRESHOLD(ws-found-idx)
+             PERFORM REWRITE-CONTROL-FILE
+             PERFORM WRITE-CHANGE-AUDIT
+          END-IF.
+
+      * Rewrites the whole control file from WS-CTL-TABLE -- the
+      * only way to update a LINE SEQUENTIAL file's contents short of
+      * an indexed file (see req034's planned indexed results file).
+       REWRITE-CONTROL-FILE.
+          OPEN OUTPUT CTL-FILE.
+          PERFORM VARYING CTL-IDX FROM 1 BY 1
+             UNTIL CTL-IDX IS GREATER THAN WS-CTL-COUNT
+             MOVE SPACES TO CTL-RECORD
+             MOVE WS-E-PROGRAM-ID(CTL-IDX) TO CTL-PROGRAM-ID
+             MOVE WS-E-THRESHOLD(CTL-IDX) TO CTL-THRESHOLD
+             MOVE WS-E-MODE(CTL-IDX) TO CTL-MODE
+             MOVE WS-E-FILLER(CTL-IDX) TO CTL-FILLER
+             WRITE CTL-RECORD
+          END-PERFORM.
+          CLOSE CTL-FILE.
+
+      * Logs who changed which threshold, from what, to what, and
+      * when.  Grows across every run (EXTEND); a failed EXTEND on
+      * the first-ever run falls back to OPEN OUTPUT.
+       WRITE-CHANGE-AUDIT.
+          MOVE SPACES TO AUDIT-RECORD.
+          OPEN EXTEND AUDIT-FILE.
+          IF ws-aud-status IS NOT EQUAL TO "00"
+             OPEN OUTPUT AUDIT-FILE
+          END-IF.
+          MOVE ws-run-date TO CA-RUN-DATE.
+          MOVE ws-run-time TO CA-RUN-TIME.
+          MOVE ws-operator-id TO CA-OPERATOR-ID.
+          MOVE ws-sel-program-id TO CA-PROGRAM-ID.
+          MOVE ws-sel-mode TO CA-MODE.
+          MOVE ws-old-threshold TO CA-OLD-THRESHOLD.
+          MOVE ws-new-threshold TO CA-NEW-THRESHOLD.
+          WRITE AUDIT-RECORD.
+          CLOSE AUDIT-FILE.
