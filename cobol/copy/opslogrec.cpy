@@ -0,0 +1,14 @@
+      * One row per run of a solution program: run date, start/end
+      * wall-clock time (HHMMSSCC) and the elapsed seconds between
+      * them, so batch-window usage can be tracked over time instead
+      * of relying on wall-clock memory.
+       01 OPS-LOG-RECORD.
+          05 OL-PROGRAM-ID          PIC X(8).
+          05 OL-FILLER1             PIC X.
+          05 OL-RUN-DATE            PIC 9(8).
+          05 OL-FILLER2             PIC X.
+          05 OL-START-TIME          PIC 9(8).
+          05 OL-FILLER3             PIC X.
+          05 OL-END-TIME            PIC 9(8).
+          05 OL-FILLER4             PIC X.
+          05 OL-ELAPSED-SECONDS     PIC 9(9).
