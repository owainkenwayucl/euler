@@ -0,0 +1,18 @@
+      * Shared capacity log (req044).  largestfactor.cbl and
+      * smallestfactor.cbl each append one row here per call, win or
+      * lose, recording how many candidates the scan tested -- not
+      * gated behind the trace switch like largestfactor.cbl's own
+      * TUNING-LOG-FILE (req038), since that's an opt-in diagnostic and
+      * this is the always-on capacity-planning trail capacityreport.cbl
+      * ranks against.  CL-N/CL-M are signed (req039) to match the
+      * callers' own LINKAGE parameters.
+       01 CAPACITY-LOG-RECORD.
+          05 CL-PROGRAM-ID          PIC X(8).
+          05 CL-FILLER1             PIC X.
+          05 CL-RUN-DATE            PIC 9(8).
+          05 CL-FILLER2             PIC X.
+          05 CL-N                   PIC S9(30).
+          05 CL-FILLER3             PIC X.
+          05 CL-M                   PIC S9(30).
+          05 CL-FILLER4             PIC X.
+          05 CL-CANDIDATES-TESTED   PIC 9(9).
