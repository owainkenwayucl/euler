@@ -0,0 +1,15 @@
+      * Interchange record for handing largestfactor results from one
+      * batch step to another run separately or on a different
+      * schedule (req029), instead of the two only ever talking to
+      * each other via an in-process CALL.  LF-STATUS mirrors
+      * crossvalidate_exceptions.dat's EX-STATUS: UNDEFINED for n<2
+      * (largestfactor never ran, same boundary case isprime.cbl
+      * itself special-cases), OK otherwise.
+       01 LF-RESULT-RECORD.
+          05 LF-N                  PIC 9(30).
+          05 LF-FILLER1            PIC X.
+          05 LF-M                  PIC 9(30).
+          05 LF-FILLER2            PIC X.
+          05 LF-F                  PIC 9(30).
+          05 LF-FILLER3            PIC X.
+          05 LF-STATUS             PIC X(9).
