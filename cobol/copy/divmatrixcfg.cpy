@@ -0,0 +1,14 @@
+      * Config record layout for divmatrix.cbl (req035).  The first
+      * line in the config file is read as DIVMATRIX-HEADER-RECORD (the
+      * reporting range and how many divisor lines follow); each
+      * subsequent line is read as DIVMATRIX-DIVISOR-RECORD, one
+      * divisor per line -- the same one-value-per-line idiom the batch
+      * candidate files (e.g. prime_candidates.dat) already use.
+       01 DIVMATRIX-HEADER-RECORD.
+          05 DMC-RANGE-START       PIC 9(9).
+          05 DMC-FILLER1           PIC X.
+          05 DMC-RANGE-END         PIC 9(9).
+          05 DMC-FILLER2           PIC X.
+          05 DMC-DIVISOR-COUNT     PIC 9(4).
+       01 DIVMATRIX-DIVISOR-RECORD.
+          05 DMC-DIVISOR           PIC 9(9).
