@@ -0,0 +1,17 @@
+      * Indexed companion to resulthistrec.cpy (req034): the same
+      * retained run-date/program-id/threshold/result facts, but kept
+      * in an indexed file keyed by run-date plus program-id so an
+      * operator can look up one specific prior run directly instead
+      * of sequentially scanning results_history.dat from the start.
+      * RHI-KEY is a single composite group (run-date then program-id)
+      * since GnuCOBOL's RECORD KEY clause wants one contiguous item.
+      * Each solution.cbl keeps this file current alongside the
+      * sequential history it already writes; it holds the latest
+      * result per run-date/program-id rather than every header/
+      * trailer/data row resulthistrec.cpy's file accumulates.
+       01 RESULT-HISTORY-INDEX-RECORD.
+          05 RHI-KEY.
+             10 RHI-RUN-DATE           PIC 9(8).
+             10 RHI-PROGRAM-ID         PIC X(8).
+          05 RHI-THRESHOLD             PIC 9(30).
+          05 RHI-RESULT                PIC 9(30).
