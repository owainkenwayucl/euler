@@ -0,0 +1,8 @@
+      * Optional output table for largestfactor: when the caller
+      * passes this in, every x that 'divides' confirms during the
+      * descending scan is captured here, not just the largest.
+       01 FACTOR-TABLE.
+          05 FT-COUNT               USAGE IS BINARY-LONG UNSIGNED.
+          05 FT-ENTRY OCCURS 1 TO 200 TIMES
+                DEPENDING ON FT-COUNT
+                PIC 9(30) USAGE COMP-3.
