@@ -0,0 +1,10 @@
+      * Shared control-file record layout.
+      * One record per batch program, holding the run-time threshold
+      * (and related switches) that would otherwise be a hardcoded
+      * WORKING-STORAGE VALUE.  Ops can edit the control file without
+      * a recompile; every threshold used for a run is read from here.
+       01 CTL-RECORD.
+          05 CTL-PROGRAM-ID        PIC X(8).
+          05 CTL-THRESHOLD         PIC 9(18).
+          05 CTL-MODE              PIC X(4).
+          05 CTL-FILLER            PIC X(10).
