@@ -0,0 +1,18 @@
+      * Full prime factorization report record (req043).  Each
+      * candidate's factorization is bracketed by a PFHDR header and a
+      * PFTRL trailer around zero or more PFFAC rows, one per distinct
+      * prime factor -- the same reserved-value-discriminator, header/
+      * trailer-with-count convention resulthistrec.cpy already uses
+      * for results_history.dat, so a downstream reader can confirm it
+      * picked up every PFFAC row for a given N rather than trusting a
+      * bare data row.  PF-PRIME/PF-EXPONENT are unused (zero) on the
+      * header and trailer rows; the trailer's PF-EXPONENT instead
+      * holds the distinct-factor count for this N.
+       01 PRIME-FACTOR-RECORD.
+          05 PF-RECORD-TYPE         PIC X(5).
+          05 PF-FILLER1             PIC X.
+          05 PF-N                   PIC 9(30).
+          05 PF-FILLER2             PIC X.
+          05 PF-PRIME               PIC 9(30).
+          05 PF-FILLER3             PIC X.
+          05 PF-EXPONENT            PIC 9(9).
