@@ -0,0 +1,12 @@
+      * One retained row per run of a solution program, keyed by run
+      * date plus program id -- a generation-data-group-style history
+      * that keeps every past run's result instead of only ever
+      * showing the latest DISPLAY.
+       01 RESULT-HISTORY-RECORD.
+          05 RH-PROGRAM-ID          PIC X(8).
+          05 RH-FILLER1             PIC X.
+          05 RH-RUN-DATE            PIC 9(8).
+          05 RH-FILLER2             PIC X.
+          05 RH-THRESHOLD           PIC 9(30).
+          05 RH-FILLER3             PIC X.
+          05 RH-RESULT              PIC 9(30).
