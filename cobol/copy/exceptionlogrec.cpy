@@ -0,0 +1,21 @@
+      * Shared structured exception log (req041).  divides.cbl,
+      * isprime.cbl and largestfactor.cbl each hit their own
+      * undefined/degenerate edge cases (n=0, n<2, m<2) and used to
+      * just return a flag value for the caller to infer trouble from.
+      * Each now appends one row here whenever it hits one of those
+      * conditions, so there's a trail to review instead of a
+      * silently-wrong flag.  EL-INPUT-1/EL-INPUT-2 are signed
+      * (req039) to hold whichever of the subroutine's own parameters
+      * triggered the condition -- not every subroutine uses both.
+       01 EXCEPTION-LOG-RECORD.
+          05 EL-PROGRAM-ID          PIC X(8).
+          05 EL-FILLER1             PIC X.
+          05 EL-RUN-DATE            PIC 9(8).
+          05 EL-FILLER2             PIC X.
+          05 EL-RUN-TIME            PIC 9(8).
+          05 EL-FILLER3             PIC X.
+          05 EL-CONDITION           PIC X(20).
+          05 EL-FILLER4             PIC X.
+          05 EL-INPUT-1             PIC S9(30).
+          05 EL-FILLER5             PIC X.
+          05 EL-INPUT-2             PIC S9(30).
