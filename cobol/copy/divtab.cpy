@@ -0,0 +1,9 @@
+      * Shared divisor-table layout used by divok.  The caller fills
+      * in DT-COUNT and DT-DIVISOR(1..DT-COUNT) before the CALL so the
+      * same subroutine can test "multiple of any of these numbers"
+      * for whatever divisor set the business asks for.
+       01 DIVISOR-TABLE.
+          05 DT-COUNT               PIC 9(4).
+          05 DT-DIVISOR OCCURS 1 TO 20 TIMES
+                DEPENDING ON DT-COUNT
+                USAGE IS BINARY-LONG UNSIGNED.
