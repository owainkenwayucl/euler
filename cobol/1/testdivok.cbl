@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. testdivok.
+       AUTHOR. Owain Kenway.
+
+      * Golden-master regression job for divok.cbl (req040).  divok's
+      * multiple-of-3-or-5 rule is small and stable but several other
+      * programs (solution.cbl in problem 1, divmatrix.cbl) depend on
+      * it, so nothing was otherwise protecting it from an accidental
+      * change.  This runs divok.cbl across 0 through 999 with that
+      * same divisor set, sums the isok results into a checksum, and
+      * compares that checksum against a known-good baseline
+      * (divok_checksum_baseline.dat) -- raising RETURN-CODE 8 the
+      * moment anyone's change to divok.cbl alters its behaviour over
+      * that range, the same way testdivides.cbl/testlargestfactor.cbl
+      * already guard divides.cbl/largestfactor.cbl.  The baseline
+      * value, 233168, is exactly solution.cbl's own accepted answer
+      * for problem 1 (the sum of every multiple of 3 or 5 below
+      * 1000) -- the same rule, checked the same way.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT BASELINE-FILE
+                ASSIGN TO "cobol/data/divok_checksum_baseline.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-BSL-STATUS.
+             SELECT REPORT-FILE
+                ASSIGN TO "cobol/data/testdivok_report.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD BASELINE-FILE.
+             01 BASELINE-RECORD        PIC 9(30).
+          FD REPORT-FILE.
+             01 REPORT-RECORD          PIC X(120).
+
+          WORKING-STORAGE SECTION.
+             01 x USAGE IS BINARY-LONG UNSIGNED.
+             01 isok USAGE IS BINARY-LONG UNSIGNED.
+             COPY "divtab.cpy".
+             01 ws-checksum PIC 9(30) USAGE COMP-3 VALUE 0.
+             01 ws-expected-checksum PIC 9(30) USAGE COMP-3 VALUE 0.
+             01 ws-bsl-status PIC XX.
+             01 ws-rpt-status PIC XX.
+             01 ws-verdict PIC X(4).
+             01 ws-checksum-disp PIC 9(30).
+             01 ws-expected-checksum-disp PIC 9(30).
+
+       PROCEDURE DIVISION.
+          PERFORM LOAD-BASELINE.
+          MOVE 2 TO DT-COUNT.
+          MOVE 3 TO DT-DIVISOR(1).
+          MOVE 5 TO DT-DIVISOR(2).
+          MOVE 0 TO ws-checksum.
+          PERFORM VARYING x FROM 0 BY 1 UNTIL x IS GREATER THAN 999
+             CALL 'divok' USING x, DIVISOR-TABLE, isok
+             ADD isok TO ws-checksum
+          END-PERFORM.
+          MOVE SPACES TO REPORT-RECORD.
+          OPEN OUTPUT REPORT-FILE.
+          IF ws-checksum IS EQUAL TO ws-expected-checksum
+             MOVE "PASS" TO ws-verdict
+             MOVE 0 TO RETURN-CODE
+          ELSE
+             MOVE "FAIL" TO ws-verdict
+             MOVE 8 TO RETURN-CODE
+          END-IF.
+          MOVE ws-checksum TO ws-checksum-disp.
+          MOVE ws-expected-checksum TO ws-expected-checksum-disp.
+          STRING ws-verdict " DIVOK CHECKSUM 0-999 EXPECTED="
+             ws-expected-checksum-disp " ACTUAL=" ws-checksum-disp
+             DELIMITED BY SIZE INTO REPORT-RECORD.
+          WRITE REPORT-RECORD.
+          DISPLAY ws-verdict " DIVOK CHECKSUM 0-999 EXPECTED="
+             ws-expected-checksum-disp " ACTUAL=" ws-checksum-disp.
+          CLOSE REPORT-FILE.
+       STOP RUN.
+
+      * Reads the known-good checksum divok.cbl is expected to
+      * reproduce.  A missing baseline is fatal -- there's no sensible
+      * default to compare against -- so it's reported and the job
+      * stops with a distinct return code instead of silently passing.
+       LOAD-BASELINE.
+          OPEN INPUT BASELINE-FILE.
+          IF ws-bsl-status IS NOT EQUAL TO "00"
+             DISPLAY "TESTDIVOK: CANNOT OPEN BASELINE FILE, STATUS "
+                ws-bsl-status
+             MOVE 8 TO RETURN-CODE
+             STOP RUN
+          END-IF.
+          READ BASELINE-FILE
+             AT END
+                DISPLAY "TESTDIVOK: BASELINE FILE IS EMPTY"
+                MOVE 8 TO RETURN-CODE
+                STOP RUN
+          END-READ.
+          MOVE BASELINE-RECORD TO ws-expected-checksum.
+          CLOSE BASELINE-FILE.
