@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. divmatrix.
+       AUTHOR. Owain Kenway.
+
+      * Configurable divisibility-matrix report (req035).  divok.cbl's
+      * multiple-of-any-of-these rule is useful for more than just
+      * summing [0,n) -- the business periodically wants a row per
+      * number over some range with one flag column per divisor, e.g.
+      * "show me the multiples-of-7-and-11 breakdown for 1 to 5000".
+      * Rather than re-implementing the MOD test, this calls divok.cbl
+      * once per column with a single-divisor table, so the flag shown
+      * here can never drift from the rule divok.cbl itself applies.
+      * The range and divisor list come from divmatrix_config.dat
+      * (divmatrixcfg.cpy) so ops can change either without a
+      * recompile.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT CONFIG-FILE
+                ASSIGN TO "cobol/data/divmatrix_config.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CFG-STATUS.
+             SELECT REPORT-FILE
+                ASSIGN TO "cobol/data/divmatrix_report.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD CONFIG-FILE.
+             COPY "divmatrixcfg.cpy".
+          FD REPORT-FILE.
+      * Wide enough for the header line's worst case: "X        " (9
+      * chars) plus " DIV" + a 9-digit divisor (13 chars) for every one
+      * of ws-divisor-value's 20 possible entries (9 + 20*13 = 269).
+             01 REPORT-RECORD          PIC X(280).
+
+          WORKING-STORAGE SECTION.
+             01 x USAGE IS BINARY-LONG UNSIGNED.
+             01 isok USAGE IS BINARY-LONG UNSIGNED.
+             COPY "divtab.cpy".
+             01 ws-col USAGE IS BINARY-LONG UNSIGNED.
+             01 ws-divisor-count PIC 9(4) VALUE 0.
+             01 ws-divisor-values.
+                05 ws-divisor-value
+                      OCCURS 1 TO 20 TIMES DEPENDING ON ws-divisor-count
+                      USAGE IS BINARY-LONG UNSIGNED.
+             01 ws-range-start USAGE IS BINARY-LONG UNSIGNED.
+             01 ws-range-end USAGE IS BINARY-LONG UNSIGNED.
+             01 ws-row-count USAGE IS BINARY-LONG UNSIGNED VALUE 0.
+             01 ws-cfg-status PIC XX.
+             01 ws-rpt-status PIC XX.
+             01 ws-flag-char PIC X.
+             01 ws-ptr USAGE IS BINARY-LONG UNSIGNED.
+             01 ws-x-disp PIC 9(9).
+             01 ws-divisor-disp PIC 9(9).
+
+       PROCEDURE DIVISION.
+          PERFORM LOAD-CONFIG.
+          MOVE SPACES TO REPORT-RECORD.
+          OPEN OUTPUT REPORT-FILE.
+          IF ws-rpt-status IS NOT EQUAL TO "00"
+      * Fatal: without the report file there's nothing to produce, so
+      * stop now with a distinct return code instead of a STOP RUN
+      * that job-step COND logic would read as a clean success.
+             DISPLAY "DIVMATRIX: CANNOT OPEN REPORT FILE, STATUS "
+                ws-rpt-status
+             MOVE 8 TO RETURN-CODE
+             STOP RUN
+          END-IF.
+          PERFORM WRITE-HEADER-LINE.
+          PERFORM VARYING x FROM ws-range-start BY 1
+             UNTIL x IS GREATER THAN ws-range-end
+             PERFORM WRITE-DATA-LINE
+             ADD 1 TO ws-row-count
+          END-PERFORM.
+          CLOSE REPORT-FILE.
+          DISPLAY "DIVMATRIX REPORT COMPLETE: " ws-row-count
+             " ROW(S), " ws-divisor-count " DIVISOR(S)".
+          MOVE 0 TO RETURN-CODE.
+       STOP RUN.
+
+      * Reads the reporting range and divisor list out of
+      * divmatrix_config.dat.  The header record (range + divisor
+      * count) comes first, followed by one divisor per line.  Either
+      * a missing config file or a truncated divisor list is fatal --
+      * there's no sensible hardcoded fallback for a report whose
+      * whole point is to be configurable.
+       LOAD-CONFIG.
+          OPEN INPUT CONFIG-FILE.
+          IF ws-cfg-status IS NOT EQUAL TO "00"
+             DISPLAY "DIVMATRIX: CANNOT OPEN CONFIG FILE, STATUS "
+                ws-cfg-status
+             MOVE 8 TO RETURN-CODE
+             STOP RUN
+          END-IF.
+          READ CONFIG-FILE
+             AT END
+                DISPLAY "DIVMATRIX: CONFIG FILE IS EMPTY"
+                MOVE 8 TO RETURN-CODE
+                STOP RUN
+          END-READ.
+          MOVE DMC-RANGE-START TO ws-range-start.
+          MOVE DMC-RANGE-END TO ws-range-end.
+          MOVE DMC-DIVISOR-COUNT TO ws-divisor-count.
+          IF ws-divisor-count IS GREATER THAN 20
+      * Fatal: ws-divisor-value only OCCURS up to 20 TIMES, so a
+      * config file claiming more divisors than that can't be loaded
+      * without overrunning the table.
+             DISPLAY "DIVMATRIX: CONFIG FILE DIVISOR COUNT "
+                ws-divisor-count " EXCEEDS MAXIMUM OF 20"
+             MOVE 8 TO RETURN-CODE
+             STOP RUN
+          END-IF.
+          PERFORM VARYING ws-col FROM 1 BY 1
+             UNTIL ws-col IS GREATER THAN ws-divisor-count
+             READ CONFIG-FILE
+                AT END
+                   DISPLAY "DIVMATRIX: CONFIG FILE TRUNCATED, EXPECTED "
+                      ws-divisor-count " DIVISOR(S)"
+                   MOVE 8 TO RETURN-CODE
+                   STOP RUN
+             END-READ
+             MOVE DMC-DIVISOR TO ws-divisor-value(ws-col)
+          END-PERFORM.
+          CLOSE CONFIG-FILE.
+
+      * Writes a column-header row naming each divisor so the report
+      * is self-describing even as the config changes the list.
+       WRITE-HEADER-LINE.
+          MOVE SPACES TO REPORT-RECORD.
+          MOVE 1 TO ws-ptr.
+          STRING "X        " DELIMITED BY SIZE
+             INTO REPORT-RECORD WITH POINTER ws-ptr.
+          PERFORM VARYING ws-col FROM 1 BY 1
+             UNTIL ws-col IS GREATER THAN ws-divisor-count
+             MOVE ws-divisor-value(ws-col) TO ws-divisor-disp
+             STRING " DIV" ws-divisor-disp DELIMITED BY SIZE
+                INTO REPORT-RECORD WITH POINTER ws-ptr
+          END-PERFORM.
+          WRITE REPORT-RECORD.
+
+      * Writes one row for x: the number itself, then a Y/N flag per
+      * divisor, in the same column order as the header.  Each flag
+      * comes from divok.cbl with a single-divisor table, so it is
+      * always exactly what divok.cbl itself would say for that
+      * divisor rather than a separately maintained MOD test.
+       WRITE-DATA-LINE.
+          MOVE SPACES TO REPORT-RECORD.
+          MOVE x TO ws-x-disp.
+          MOVE 1 TO ws-ptr.
+          STRING ws-x-disp DELIMITED BY SIZE
+             INTO REPORT-RECORD WITH POINTER ws-ptr.
+          PERFORM VARYING ws-col FROM 1 BY 1
+             UNTIL ws-col IS GREATER THAN ws-divisor-count
+             MOVE 1 TO DT-COUNT
+             MOVE ws-divisor-value(ws-col) TO DT-DIVISOR(1)
+             CALL 'divok' USING x, DIVISOR-TABLE, isok
+             IF isok IS GREATER THAN 0
+                MOVE "Y" TO ws-flag-char
+             ELSE
+                MOVE "N" TO ws-flag-char
+             END-IF
+             STRING "    " ws-flag-char DELIMITED BY SIZE
+                INTO REPORT-RECORD WITH POINTER ws-ptr
+          END-PERFORM.
+          WRITE REPORT-RECORD.
