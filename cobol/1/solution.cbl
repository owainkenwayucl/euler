@@ -1,30 +1,261 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. solution.
-       AUTHOR. Owain Kenway. 
+       AUTHOR. Owain Kenway.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT CTL-FILE ASSIGN TO "cobol/data/thresholds.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CTL-STATUS.
+             SELECT DETAIL-FILE
+                ASSIGN TO "cobol/data/mult_detail.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-DTL-STATUS.
+             SELECT OPS-LOG-FILE
+                ASSIGN TO "cobol/data/ops_log.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-OPS-STATUS.
+             SELECT RESULTS-HISTORY-FILE
+                ASSIGN TO "cobol/data/results_history.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RH-STATUS.
+             SELECT RESULTS-HISTORY-INDEX-FILE
+                ASSIGN TO "cobol/data/results_history_idx.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS RHI-KEY
+                FILE STATUS IS WS-RHI-STATUS.
 
        DATA DIVISION.
+          FILE SECTION.
+          FD CTL-FILE.
+             COPY "ctlrec.cpy".
+          FD OPS-LOG-FILE.
+             COPY "opslogrec.cpy".
+          FD RESULTS-HISTORY-FILE.
+             COPY "resulthistrec.cpy".
+          FD RESULTS-HISTORY-INDEX-FILE.
+             COPY "resulthistidxrec.cpy".
+          FD DETAIL-FILE.
+             01 DETAIL-RECORD.
+                05 DT-X            PIC 9(9).
+                05 DT-FILLER1      PIC X VALUE SPACE.
+                05 DT-DIV3         PIC X.
+                05 DT-FILLER2      PIC X VALUE SPACE.
+                05 DT-DIV5         PIC X.
+                05 DT-FILLER3      PIC X VALUE SPACE.
+                05 DT-INCLUDED     PIC X.
+
           WORKING-STORAGE SECTION.
              01 x USAGE IS BINARY-LONG UNSIGNED.
              01 isok USAGE IS BINARY-LONG UNSIGNED.
-             01 n USAGE IS BINARY-LONG UNSIGNED VALUE 1000.
+      * n is signed (req039) so a negative threshold can be loaded
+      * in; the scan below already starts at x=0, so a negative or
+      * zero n simply falls straight through with soln left at 0
+      * instead of needing a separate degenerate-case check.
+             01 n USAGE IS BINARY-LONG VALUE 1000.
              01 soln USAGE IS BINARY-LONG UNSIGNED VALUE 0.
              01 divthree USAGE IS BINARY-LONG UNSIGNED.
              01 divfive USAGE IS BINARY-LONG UNSIGNED.
+             01 ws-ctl-status PIC XX.
+             01 ws-ctl-eof PIC X VALUE "N".
+             01 ws-dtl-status PIC XX.
+             01 ws-ops-status PIC XX.
+             01 ws-run-date USAGE BINARY-LONG UNSIGNED.
+             01 ws-rh-checksum PIC 9(30) USAGE COMP-3.
+             01 ws-start-time USAGE BINARY-LONG UNSIGNED.
+             01 ws-end-time USAGE BINARY-LONG UNSIGNED.
+             01 ws-elapsed-seconds USAGE BINARY-LONG UNSIGNED.
+             01 ws-centiseconds USAGE BINARY-DOUBLE UNSIGNED.
+             01 ws-hh USAGE BINARY-LONG UNSIGNED.
+             01 ws-mm USAGE BINARY-LONG UNSIGNED.
+             01 ws-ss USAGE BINARY-LONG UNSIGNED.
+             01 ws-cc USAGE BINARY-LONG UNSIGNED.
+             01 ws-remainder1 USAGE BINARY-LONG UNSIGNED.
+             01 ws-remainder2 USAGE BINARY-LONG UNSIGNED.
+             01 ws-time-in USAGE BINARY-LONG UNSIGNED.
+             01 ws-start-centi USAGE BINARY-DOUBLE UNSIGNED.
+             01 ws-end-centi USAGE BINARY-DOUBLE UNSIGNED.
+             01 ws-rh-status PIC XX.
+             01 ws-rhi-status PIC XX.
+
 
- 
        PROCEDURE DIVISION.
+          ACCEPT ws-run-date FROM DATE YYYYMMDD.
+          ACCEPT ws-start-time FROM TIME.
+          PERFORM LOAD-THRESHOLD.
+          MOVE SPACES TO DETAIL-RECORD.
+          OPEN OUTPUT DETAIL-FILE.
+          IF ws-dtl-status IS NOT EQUAL TO "00"
+      * Fatal: without the detail file there's nothing to report, so
+      * stop now with a distinct return code instead of a STOP RUN
+      * that job-step COND logic would read as a clean success.
+             DISPLAY "SOLUTN1: CANNOT OPEN DETAIL FILE, STATUS "
+                ws-dtl-status
+             MOVE 8 TO RETURN-CODE
+             STOP RUN
+          END-IF.
           PERFORM VARYING x FROM 0 BY 1
              UNTIL x IS GREATER THAN OR EQUAL TO n
              MOVE 0 TO isok
              MOVE FUNCTION MOD(x,3) TO divthree
              MOVE FUNCTION MOD(x,5) to divfive
+             MOVE "N" TO DT-DIV3
+             MOVE "N" TO DT-DIV5
+             MOVE "N" TO DT-INCLUDED
              IF divthree IS EQUAL TO 0 THEN
                 MOVE x to isok
+                MOVE "Y" TO DT-DIV3
              END-IF
              IF divfive IS EQUAL TO 0 THEN
                 MOVE x to isok
+                MOVE "Y" TO DT-DIV5
+             END-IF
+             IF isok IS GREATER THAN 0 THEN
+                MOVE "Y" TO DT-INCLUDED
              END-IF
              ADD isok TO soln
+             MOVE x TO DT-X
+             WRITE DETAIL-RECORD
           END-PERFORM.
+          CLOSE DETAIL-FILE.
+          ACCEPT ws-end-time FROM TIME.
+          PERFORM WRITE-OPS-LOG.
+          PERFORM WRITE-RESULTS-HISTORY.
+          PERFORM WRITE-RESULTS-HISTORY-INDEX.
           DISPLAY soln.
+          MOVE 0 TO RETURN-CODE.
        STOP RUN.
+
+      * Reads the run-time threshold for this job (PROGRAM-ID SOLUTN1)
+      * from the control file so ops can change n without a recompile.
+      * If the control file or a matching record is absent, the
+      * WORKING-STORAGE default above stands.
+       LOAD-THRESHOLD.
+          OPEN INPUT CTL-FILE.
+          IF ws-ctl-status IS EQUAL TO "00"
+             PERFORM UNTIL ws-ctl-eof IS EQUAL TO "Y"
+                READ CTL-FILE
+                   AT END
+                      MOVE "Y" TO ws-ctl-eof
+                   NOT AT END
+                      IF CTL-PROGRAM-ID IS EQUAL TO "SOLUTN1"
+                         AND CTL-MODE IS EQUAL TO "PROD"
+                         MOVE CTL-THRESHOLD TO n
+                         MOVE "Y" TO ws-ctl-eof
+                      END-IF
+                END-READ
+             END-PERFORM
+             CLOSE CTL-FILE
+          END-IF.
+
+      * Logs run date, start/end time and elapsed seconds for this run
+      * to the shared operations log (PROGRAM-ID SOLUTN1) so batch-
+      * window usage can be tracked over time instead of relying on
+      * wall-clock memory.  The log grows across every run (EXTEND);
+      * on the very first-ever run the file doesn't exist yet, so a
+      * failed EXTEND falls back to OPEN OUTPUT to create it.
+       WRITE-OPS-LOG.
+          MOVE SPACES TO OPS-LOG-RECORD.
+          OPEN EXTEND OPS-LOG-FILE.
+          IF ws-ops-status IS NOT EQUAL TO "00"
+             OPEN OUTPUT OPS-LOG-FILE
+          END-IF.
+          MOVE ws-start-time TO ws-time-in.
+          PERFORM TO-CENTISECONDS.
+          MOVE ws-centiseconds TO ws-start-centi.
+          MOVE ws-end-time TO ws-time-in.
+          PERFORM TO-CENTISECONDS.
+          MOVE ws-centiseconds TO ws-end-centi.
+          IF ws-end-centi IS GREATER THAN OR EQUAL TO ws-start-centi
+             COMPUTE ws-elapsed-seconds =
+                (ws-end-centi - ws-start-centi) / 100
+          ELSE
+      * Run crossed midnight; a same-night batch run never does this
+      * in practice, so just flag it rather than report a bogus
+      * negative/huge elapsed time.
+             MOVE 0 TO ws-elapsed-seconds
+          END-IF.
+          MOVE "SOLUTN1" TO OL-PROGRAM-ID.
+          MOVE ws-run-date TO OL-RUN-DATE.
+          MOVE ws-start-time TO OL-START-TIME.
+          MOVE ws-end-time TO OL-END-TIME.
+          MOVE ws-elapsed-seconds TO OL-ELAPSED-SECONDS.
+          WRITE OPS-LOG-RECORD.
+          CLOSE OPS-LOG-FILE.
+
+      * Decomposes an HHMMSSCC time value in ws-time-in into total
+      * centiseconds since midnight, in ws-centiseconds.
+       TO-CENTISECONDS.
+          DIVIDE ws-time-in BY 1000000 GIVING ws-hh
+             REMAINDER ws-remainder1.
+          DIVIDE ws-remainder1 BY 10000 GIVING ws-mm
+             REMAINDER ws-remainder2.
+          DIVIDE ws-remainder2 BY 100 GIVING ws-ss REMAINDER ws-cc.
+          COMPUTE ws-centiseconds =
+             ((ws-hh * 60 + ws-mm) * 60 + ws-ss) * 100 + ws-cc.
+
+      * Appends this run's threshold and result to the retained
+      * history (PROGRAM-ID SOLUTN1), keyed by run date plus program
+      * id, so a past run's answer is never lost the way a DISPLAY-
+      * only result would be.  Grows across every run (EXTEND); a
+      * failed EXTEND on the first-ever run falls back to OPEN OUTPUT.
+      *
+      * Each run's append is bracketed by an RHHDR header and an
+      * RHTRL trailer using the same RESULT-HISTORY-RECORD layout --
+      * reusing RH-THRESHOLD/RH-RESULT for the header's threshold and
+      * the trailer's record-count/checksum, the same reserved-value-
+      * discriminator trick ctlrec.cpy's MODE field already uses --
+      * so a downstream reader can confirm it picked up a complete,
+      * untruncated run segment (one data record, here) rather than
+      * trusting a bare data row.  RH-PROGRAM-ID SOLUTN1 rows are
+      * unaffected; reconcile.cbl's scan already ignores non-SOLUTN1
+      * rows.
+       WRITE-RESULTS-HISTORY.
+          COMPUTE ws-rh-checksum = n + soln.
+          MOVE SPACES TO RESULT-HISTORY-RECORD.
+          OPEN EXTEND RESULTS-HISTORY-FILE.
+          IF ws-rh-status IS NOT EQUAL TO "00"
+             OPEN OUTPUT RESULTS-HISTORY-FILE
+          END-IF.
+          MOVE "RHHDR" TO RH-PROGRAM-ID.
+          MOVE ws-run-date TO RH-RUN-DATE.
+          MOVE n TO RH-THRESHOLD.
+          MOVE 0 TO RH-RESULT.
+          WRITE RESULT-HISTORY-RECORD.
+          MOVE "SOLUTN1" TO RH-PROGRAM-ID.
+          MOVE ws-run-date TO RH-RUN-DATE.
+          MOVE n TO RH-THRESHOLD.
+          MOVE soln TO RH-RESULT.
+          WRITE RESULT-HISTORY-RECORD.
+          MOVE "RHTRL" TO RH-PROGRAM-ID.
+          MOVE ws-run-date TO RH-RUN-DATE.
+          MOVE 1 TO RH-THRESHOLD.
+          MOVE ws-rh-checksum TO RH-RESULT.
+          WRITE RESULT-HISTORY-RECORD.
+          CLOSE RESULTS-HISTORY-FILE.
+
+      * Keeps an indexed companion (req034) to the sequential history
+      * above, holding just the latest threshold/result for this run
+      * date plus program id so an operator can look a specific prior
+      * run up directly instead of scanning results_history.dat from
+      * the start.  I-O on every run after the first; a failed OPEN I-O
+      * (file doesn't exist yet) falls back to OPEN OUTPUT to create
+      * it.  WRITE for a new key, REWRITE if this run date/program id
+      * was already recorded (e.g. a rerun of the same day's job).
+       WRITE-RESULTS-HISTORY-INDEX.
+          MOVE SPACES TO RESULT-HISTORY-INDEX-RECORD.
+          OPEN I-O RESULTS-HISTORY-INDEX-FILE.
+          IF ws-rhi-status IS NOT EQUAL TO "00"
+             OPEN OUTPUT RESULTS-HISTORY-INDEX-FILE
+          END-IF.
+          MOVE ws-run-date TO RHI-RUN-DATE.
+          MOVE "SOLUTN1" TO RHI-PROGRAM-ID.
+          MOVE n TO RHI-THRESHOLD.
+          MOVE soln TO RHI-RESULT.
+          WRITE RESULT-HISTORY-INDEX-RECORD
+             INVALID KEY
+                REWRITE RESULT-HISTORY-INDEX-RECORD
+          END-WRITE.
+          CLOSE RESULTS-HISTORY-INDEX-FILE.
