@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batchmult.
+       AUTHOR. Owain Kenway.
+
+      * Batch mode for the multiples-of-3-and-5 job: reads a list of
+      * thresholds from an input file and writes one result record
+      * per threshold in a single run, instead of rerunning solution
+      * once per cutoff.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT THRESHOLD-FILE
+                ASSIGN TO "cobol/data/mult_thresholds.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-THR-STATUS.
+             SELECT RESULT-FILE
+                ASSIGN TO "cobol/data/mult_results.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RES-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD THRESHOLD-FILE.
+             01 THRESHOLD-IN-RECORD.
+                05 TI-THRESHOLD      PIC 9(18).
+          FD RESULT-FILE.
+             01 RESULT-OUT-RECORD.
+                05 RO-THRESHOLD      PIC 9(18).
+                05 RO-FILLER1        PIC X(1) VALUE SPACE.
+                05 RO-RESULT         PIC 9(18).
+
+          WORKING-STORAGE SECTION.
+             01 x USAGE IS BINARY-LONG UNSIGNED.
+             01 isok USAGE IS BINARY-LONG UNSIGNED.
+             01 n USAGE IS BINARY-LONG UNSIGNED.
+             01 soln USAGE IS BINARY-LONG UNSIGNED.
+             01 divthree USAGE IS BINARY-LONG UNSIGNED.
+             01 divfive USAGE IS BINARY-LONG UNSIGNED.
+             01 ws-thr-status PIC XX.
+             01 ws-res-status PIC XX.
+             01 ws-thr-eof PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+          OPEN INPUT THRESHOLD-FILE.
+          OPEN OUTPUT RESULT-FILE.
+          PERFORM UNTIL ws-thr-eof IS EQUAL TO "Y"
+             READ THRESHOLD-FILE
+                AT END
+                   MOVE "Y" TO ws-thr-eof
+                NOT AT END
+                   MOVE TI-THRESHOLD TO n
+                   PERFORM RUN-ONE-THRESHOLD
+             END-READ
+          END-PERFORM.
+          CLOSE THRESHOLD-FILE.
+          CLOSE RESULT-FILE.
+       STOP RUN.
+
+       RUN-ONE-THRESHOLD.
+          MOVE 0 TO soln.
+          PERFORM VARYING x FROM 0 BY 1
+             UNTIL x IS GREATER THAN OR EQUAL TO n
+             MOVE 0 TO isok
+             MOVE FUNCTION MOD(x,3) TO divthree
+             MOVE FUNCTION MOD(x,5) to divfive
+             IF divthree IS EQUAL TO 0 THEN
+                MOVE x to isok
+             END-IF
+             IF divfive IS EQUAL TO 0 THEN
+                MOVE x to isok
+             END-IF
+             ADD isok TO soln
+          END-PERFORM.
+          MOVE n TO RO-THRESHOLD.
+          MOVE soln TO RO-RESULT.
+          WRITE RESULT-OUT-RECORD.
+          DISPLAY "THRESHOLD: " n " RESULT: " soln.
