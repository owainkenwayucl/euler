@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconcile.
+       AUTHOR. Owain Kenway.
+
+      * solution.cbl recalculates the multiple-of-3-or-5 rule inline
+      * rather than calling divok.cbl, so the two could silently drift
+      * apart if one gets changed and not the other.  This job takes
+      * the most recent SOLUTN1 row from the retained results history
+      * (req019), reruns the identical range through divok.cbl with a
+      * {3,5} divisor table, and raises an exception record if the
+      * two totals ever disagree.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT RESULTS-HISTORY-FILE
+                ASSIGN TO "cobol/data/results_history.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RH-STATUS.
+             SELECT EXCEPTION-FILE
+                ASSIGN TO "cobol/data/reconcile_exceptions.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXC-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD RESULTS-HISTORY-FILE.
+             COPY "resulthistrec.cpy".
+          FD EXCEPTION-FILE.
+             01 EXCEPTION-RECORD.
+                05 EX-RUN-DATE         PIC 9(8).
+                05 EX-FILLER1          PIC X.
+                05 EX-THRESHOLD        PIC 9(18).
+                05 EX-FILLER2          PIC X.
+                05 EX-SOLUTION-RESULT  PIC 9(18).
+                05 EX-FILLER3          PIC X.
+                05 EX-DIVOK-RESULT     PIC 9(18).
+                05 EX-FILLER4          PIC X.
+                05 EX-STATUS           PIC X(9).
+
+          WORKING-STORAGE SECTION.
+             01 x USAGE IS BINARY-LONG UNSIGNED.
+             01 isok USAGE IS BINARY-LONG UNSIGNED.
+             01 n USAGE IS BINARY-LONG UNSIGNED VALUE 0.
+             01 soln USAGE IS BINARY-LONG UNSIGNED VALUE 0.
+             01 divok-total USAGE IS BINARY-LONG UNSIGNED VALUE 0.
+             COPY "divtab.cpy".
+             01 ws-rh-status PIC XX.
+             01 ws-exc-status PIC XX.
+             01 ws-rh-eof PIC X VALUE "N".
+             01 ws-found-row PIC X VALUE "N".
+             01 ws-run-date USAGE BINARY-LONG UNSIGNED.
+
+       PROCEDURE DIVISION.
+          ACCEPT ws-run-date FROM DATE YYYYMMDD.
+          MOVE 2 TO DT-COUNT.
+          MOVE 3 TO DT-DIVISOR(1).
+          MOVE 5 TO DT-DIVISOR(2).
+          PERFORM LOAD-LATEST-SOLUTN1-ROW.
+          IF ws-found-row IS EQUAL TO "Y"
+             PERFORM RECONCILE-VIA-DIVOK
+          END-IF.
+          DISPLAY "RECONCILIATION: THRESHOLD " n
+             " SOLUTION=" soln " DIVOK=" divok-total.
+       STOP RUN.
+
+      * Scans the retained results history for the most recent
+      * SOLUTN1 row (rows are appended in run order, so the last match
+      * found is the latest) and captures its threshold and result.
+       LOAD-LATEST-SOLUTN1-ROW.
+          OPEN INPUT RESULTS-HISTORY-FILE.
+          IF ws-rh-status IS EQUAL TO "00"
+             PERFORM UNTIL ws-rh-eof IS EQUAL TO "Y"
+                READ RESULTS-HISTORY-FILE
+                   AT END
+                      MOVE "Y" TO ws-rh-eof
+                   NOT AT END
+                      IF RH-PROGRAM-ID IS EQUAL TO "SOLUTN1"
+                         MOVE RH-THRESHOLD TO n
+                         MOVE RH-RESULT TO soln
+                         MOVE "Y" TO ws-found-row
+                      END-IF
+                END-READ
+             END-PERFORM
+             CLOSE RESULTS-HISTORY-FILE
+          END-IF.
+
+      * Recomputes the multiple-of-3-or-5 total across [0, n) via
+      * divok.cbl and writes an exception record if it doesn't match
+      * solution.cbl's retained result.  The exception log grows
+      * across every run (EXTEND); a failed EXTEND on the first-ever
+      * run falls back to OPEN OUTPUT.
+       RECONCILE-VIA-DIVOK.
+          MOVE 0 TO divok-total.
+          PERFORM VARYING x FROM 0 BY 1
+             UNTIL x IS GREATER THAN OR EQUAL TO n
+             CALL 'divok' USING x, DIVISOR-TABLE, isok
+             ADD isok TO divok-total
+          END-PERFORM.
+          MOVE SPACES TO EXCEPTION-RECORD.
+          OPEN EXTEND EXCEPTION-FILE.
+          IF ws-exc-status IS NOT EQUAL TO "00"
+             OPEN OUTPUT EXCEPTION-FILE
+          END-IF.
+          MOVE ws-run-date TO EX-RUN-DATE.
+          MOVE n TO EX-THRESHOLD.
+          MOVE soln TO EX-SOLUTION-RESULT.
+          MOVE divok-total TO EX-DIVOK-RESULT.
+          IF soln IS EQUAL TO divok-total
+             MOVE "MATCH" TO EX-STATUS
+          ELSE
+             MOVE "MISMATCH" TO EX-STATUS
+          END-IF.
+          WRITE EXCEPTION-RECORD.
+          CLOSE EXCEPTION-FILE.
