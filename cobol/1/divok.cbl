@@ -1,24 +1,37 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. divok.
+       AUTHOR. Owain Kenway.
+
+      * Returns x in isok if x is a multiple of any divisor in the
+      * caller-supplied divisor table, otherwise 0.  The divisor set
+      * used to be hardwired to 3 and 5; it now comes in through
+      * LINKAGE so the same "multiple of any of these" rule can be
+      * reused for other divisor sets.
 
        DATA DIVISION.
           WORKING-STORAGE SECTION.
-             01 divthree USAGE IS BINARY-LONG UNSIGNED.
-             01 divfive USAGE IS BINARY-LONG UNSIGNED.
+             01 i USAGE IS BINARY-LONG UNSIGNED.
+             01 divrem USAGE IS BINARY-LONG UNSIGNED.
           LINKAGE SECTION.
              01 x USAGE IS BINARY-LONG UNSIGNED.
+             COPY "divtab.cpy".
              01 isok USAGE IS BINARY-LONG UNSIGNED.
 
-       PROCEDURE DIVISION USING x, isok.
+       PROCEDURE DIVISION USING x, DIVISOR-TABLE, isok.
           MOVE 0 TO isok.
-          MOVE FUNCTION MOD(x,3) TO divthree.
-          MOVE FUNCTION MOD(x,5) to divfive.
-          IF divthree IS EQUAL TO 0 THEN
-             MOVE x to isok
-          END-IF.
-          IF divfive IS EQUAL TO 0 THEN
-             MOVE x to isok
+          IF DT-COUNT IS EQUAL TO 0
+      * Distinct non-zero return code for an empty divisor table: the
+      * PERFORM VARYING below never executes, so isok stays 0 without
+      * this ever being a real "not a multiple of anything" answer.
+             MOVE 4 TO RETURN-CODE
+          ELSE
+             MOVE 0 TO RETURN-CODE
           END-IF.
-       EXIT PROGRAM divok.
-
-
+          PERFORM VARYING i FROM 1 BY 1
+             UNTIL i IS GREATER THAN DT-COUNT
+             MOVE FUNCTION MOD(x, DT-DIVISOR(i)) TO divrem
+             IF divrem IS EQUAL TO 0 THEN
+                MOVE x TO isok
+             END-IF
+          END-PERFORM.
+       EXIT PROGRAM.
