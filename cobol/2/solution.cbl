@@ -1,30 +1,365 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. solution.
-       AUTHOR. Owain Kenway. 
+       AUTHOR. Owain Kenway.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT CTL-FILE ASSIGN TO "cobol/data/thresholds.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CTL-STATUS.
+             SELECT CKPT-FILE
+                ASSIGN TO "cobol/data/fib_checkpoint.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CKPT-STATUS.
+             SELECT SUBTOTAL-FILE
+                ASSIGN TO "cobol/data/fib_subtotals.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-SUB-STATUS.
+             SELECT EVEN-TERM-FILE
+                ASSIGN TO "cobol/data/fib_even_terms.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ET-STATUS.
+             SELECT OPS-LOG-FILE
+                ASSIGN TO "cobol/data/ops_log.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-OPS-STATUS.
+             SELECT RESULTS-HISTORY-FILE
+                ASSIGN TO "cobol/data/results_history.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RH-STATUS.
+             SELECT RESULTS-HISTORY-INDEX-FILE
+                ASSIGN TO "cobol/data/results_history_idx.dat"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS RHI-KEY
+                FILE STATUS IS WS-RHI-STATUS.
 
        DATA DIVISION.
+          FILE SECTION.
+          FD CTL-FILE.
+             COPY "ctlrec.cpy".
+          FD OPS-LOG-FILE.
+             COPY "opslogrec.cpy".
+          FD RESULTS-HISTORY-FILE.
+             COPY "resulthistrec.cpy".
+          FD RESULTS-HISTORY-INDEX-FILE.
+             COPY "resulthistidxrec.cpy".
+          FD CKPT-FILE.
+             01 CKPT-RECORD.
+                05 CK-N              PIC S9(9).
+                05 CK-FILLER0        PIC X.
+                05 CK-CURRENT        PIC 9(18).
+                05 CK-FILLER1        PIC X.
+                05 CK-PREV           PIC 9(18).
+                05 CK-FILLER2        PIC X.
+                05 CK-SOLN           PIC 9(18).
+                05 CK-FILLER3        PIC X.
+                05 CK-TERM-COUNT     PIC 9(9).
+          FD SUBTOTAL-FILE.
+             01 SUBTOTAL-RECORD.
+                05 ST-TERM-COUNT     PIC 9(9).
+                05 ST-FILLER1        PIC X.
+                05 ST-SOLN           PIC 9(18).
+          FD EVEN-TERM-FILE.
+             01 EVEN-TERM-RECORD.
+                05 ET-TERM           PIC 9(18).
+                05 ET-FILLER1        PIC X.
+                05 ET-RUNNING-TOTAL  PIC 9(18).
+
           WORKING-STORAGE SECTION.
              01 x USAGE IS BINARY-LONG UNSIGNED.
              01 current USAGE IS BINARY-LONG UNSIGNED VALUE 1.
              01 prev USAGE IS BINARY-LONG UNSIGNED VALUE 0.
              01 temp USAGE IS BINARY-LONG UNSIGNED.
-             01 n USAGE IS BINARY-LONG UNSIGNED VALUE 4000000.
+      * n is signed (req039) so a negative threshold can be loaded
+      * in; current starts at 1, so "current >= n" is already true for
+      * any n <= 1 and the scan below falls straight through with
+      * soln left at 0 instead of needing a separate degenerate-case
+      * check.
+             01 n USAGE IS BINARY-LONG VALUE 4000000.
              01 soln USAGE IS BINARY-LONG UNSIGNED VALUE 0.
              01 divtwo USAGE IS BINARY-LONG UNSIGNED.
+             01 ws-ctl-status PIC XX.
+             01 ws-ctl-eof PIC X VALUE "N".
+             01 ws-ckpt-status PIC XX.
+             01 ws-sub-status PIC XX.
+             01 ws-et-status PIC XX.
+             01 ws-restarted PIC X VALUE "N".
+             01 ws-subtotal-interval USAGE BINARY-LONG UNSIGNED VALUE 5.
+             01 ws-checkpoint-interval USAGE BINARY-LONG UNSIGNED
+                VALUE 5.
+             01 ws-term-mod USAGE BINARY-LONG UNSIGNED.
+             01 ws-ops-status PIC XX.
+             01 ws-run-date USAGE BINARY-LONG UNSIGNED.
+             01 ws-rh-checksum PIC 9(30) USAGE COMP-3.
+             01 ws-start-time USAGE BINARY-LONG UNSIGNED.
+             01 ws-end-time USAGE BINARY-LONG UNSIGNED.
+             01 ws-elapsed-seconds USAGE BINARY-LONG UNSIGNED.
+             01 ws-centiseconds USAGE BINARY-DOUBLE UNSIGNED.
+             01 ws-hh USAGE BINARY-LONG UNSIGNED.
+             01 ws-mm USAGE BINARY-LONG UNSIGNED.
+             01 ws-ss USAGE BINARY-LONG UNSIGNED.
+             01 ws-cc USAGE BINARY-LONG UNSIGNED.
+             01 ws-remainder1 USAGE BINARY-LONG UNSIGNED.
+             01 ws-remainder2 USAGE BINARY-LONG UNSIGNED.
+             01 ws-time-in USAGE BINARY-LONG UNSIGNED.
+             01 ws-start-centi USAGE BINARY-DOUBLE UNSIGNED.
+             01 ws-end-centi USAGE BINARY-DOUBLE UNSIGNED.
+             01 ws-rh-status PIC XX.
+             01 ws-rhi-status PIC XX.
 
 
        PROCEDURE DIVISION.
-          PERFORM VARYING x FROM 0 BY 1
+          ACCEPT ws-run-date FROM DATE YYYYMMDD.
+          ACCEPT ws-start-time FROM TIME.
+          PERFORM LOAD-THRESHOLD.
+          PERFORM LOAD-CHECKPOINT.
+          PERFORM OPEN-DETAIL-FILES.
+          IF ws-sub-status IS NOT EQUAL TO "00"
+             OR ws-et-status IS NOT EQUAL TO "00"
+      * Fatal: without the ledger/detail files there's nothing to
+      * report, so stop now with a distinct return code instead of a
+      * STOP RUN that job-step COND logic would read as a clean
+      * success.
+             DISPLAY "SOLUTN2: CANNOT OPEN DETAIL FILES, STATUS "
+                ws-sub-status " / " ws-et-status
+             MOVE 8 TO RETURN-CODE
+             STOP RUN
+          END-IF.
+          PERFORM VARYING x FROM x BY 1
              UNTIL current IS GREATER THAN OR EQUAL TO n
              MOVE FUNCTION MOD(current,2) TO divtwo
              IF divtwo IS EQUAL TO 0 THEN
                 ADD current TO soln
+                PERFORM WRITE-EVEN-TERM
+             END-IF
+             MOVE FUNCTION MOD(x, ws-subtotal-interval) TO ws-term-mod
+             IF ws-term-mod IS EQUAL TO 0
+                PERFORM WRITE-SUBTOTAL
              END-IF
              MOVE prev TO temp
              MOVE current TO prev
              ADD temp TO current
+      * Checkpoint only after current/prev have advanced past the term
+      * just processed, so a restart doesn't double-count it.
+             MOVE FUNCTION MOD(x, ws-checkpoint-interval) TO ws-term-mod
+             IF ws-term-mod IS EQUAL TO 0
+                PERFORM WRITE-CHECKPOINT
+             END-IF
       *      DISPLAY prev " " current " " soln
           END-PERFORM.
+          CLOSE SUBTOTAL-FILE.
+          CLOSE EVEN-TERM-FILE.
+          ACCEPT ws-end-time FROM TIME.
+          PERFORM WRITE-OPS-LOG.
+          PERFORM WRITE-RESULTS-HISTORY.
+          PERFORM WRITE-RESULTS-HISTORY-INDEX.
+          PERFORM CLEAR-CHECKPOINT.
           DISPLAY soln.
+          MOVE 0 TO RETURN-CODE.
        STOP RUN.
 
+      * Reads the run-time threshold for this job (PROGRAM-ID SOLUTN2)
+      * from the control file so ops can change n without a recompile.
+      * If the control file or a matching record is absent, the
+      * WORKING-STORAGE default above stands.
+       LOAD-THRESHOLD.
+          OPEN INPUT CTL-FILE.
+          IF ws-ctl-status IS EQUAL TO "00"
+             PERFORM UNTIL ws-ctl-eof IS EQUAL TO "Y"
+                READ CTL-FILE
+                   AT END
+                      MOVE "Y" TO ws-ctl-eof
+                   NOT AT END
+                      IF CTL-PROGRAM-ID IS EQUAL TO "SOLUTN2"
+                         AND CTL-MODE IS EQUAL TO "PROD"
+                         MOVE CTL-THRESHOLD TO n
+                         MOVE "Y" TO ws-ctl-eof
+                      END-IF
+                END-READ
+             END-PERFORM
+             CLOSE CTL-FILE
+          END-IF.
+
+      * If a checkpoint from an earlier, interrupted run exists for
+      * this same threshold n, pick up current/prev/soln/term-count
+      * from it instead of starting the Fibonacci sequence over from
+      * current=1, prev=0.  A checkpoint left over from a different n
+      * is ignored, the same way cobol/3/solution.cbl's LOAD-CHECKPOINT
+      * guards against a stale checkpoint from a different threshold.
+       LOAD-CHECKPOINT.
+          OPEN INPUT CKPT-FILE.
+          IF ws-ckpt-status IS EQUAL TO "00"
+             READ CKPT-FILE
+                NOT AT END
+                   IF CK-N IS EQUAL TO n
+                      MOVE CK-CURRENT TO current
+                      MOVE CK-PREV TO prev
+                      MOVE CK-SOLN TO soln
+                      MOVE CK-TERM-COUNT TO x
+                      MOVE "Y" TO ws-restarted
+                   END-IF
+             END-READ
+             CLOSE CKPT-FILE
+          END-IF.
+
+      * The subtotal ledger and even-term detail files grow across
+      * restarts (EXTEND) rather than being discarded on a fresh OPEN
+      * OUTPUT, so a restarted run doesn't lose the audit trail
+      * already written before the interruption.
+       OPEN-DETAIL-FILES.
+          MOVE SPACES TO SUBTOTAL-RECORD.
+          MOVE SPACES TO EVEN-TERM-RECORD.
+          IF ws-restarted IS EQUAL TO "Y"
+             OPEN EXTEND SUBTOTAL-FILE
+             OPEN EXTEND EVEN-TERM-FILE
+          ELSE
+             OPEN OUTPUT SUBTOTAL-FILE
+             OPEN OUTPUT EVEN-TERM-FILE
+          END-IF.
+
+      * Logs run date, start/end time and elapsed seconds for this run
+      * to the shared operations log (PROGRAM-ID SOLUTN2).  The log
+      * grows across every run (EXTEND); on the very first-ever run
+      * the file doesn't exist yet, so a failed EXTEND falls back to
+      * OPEN OUTPUT to create it.
+       WRITE-OPS-LOG.
+          MOVE SPACES TO OPS-LOG-RECORD.
+          OPEN EXTEND OPS-LOG-FILE.
+          IF ws-ops-status IS NOT EQUAL TO "00"
+             OPEN OUTPUT OPS-LOG-FILE
+          END-IF.
+          MOVE ws-start-time TO ws-time-in.
+          PERFORM TO-CENTISECONDS.
+          MOVE ws-centiseconds TO ws-start-centi.
+          MOVE ws-end-time TO ws-time-in.
+          PERFORM TO-CENTISECONDS.
+          MOVE ws-centiseconds TO ws-end-centi.
+          IF ws-end-centi IS GREATER THAN OR EQUAL TO ws-start-centi
+             COMPUTE ws-elapsed-seconds =
+                (ws-end-centi - ws-start-centi) / 100
+          ELSE
+      * Run crossed midnight; a same-night batch run never does this
+      * in practice, so just flag it rather than report a bogus
+      * negative/huge elapsed time.
+             MOVE 0 TO ws-elapsed-seconds
+          END-IF.
+          MOVE "SOLUTN2" TO OL-PROGRAM-ID.
+          MOVE ws-run-date TO OL-RUN-DATE.
+          MOVE ws-start-time TO OL-START-TIME.
+          MOVE ws-end-time TO OL-END-TIME.
+          MOVE ws-elapsed-seconds TO OL-ELAPSED-SECONDS.
+          WRITE OPS-LOG-RECORD.
+          CLOSE OPS-LOG-FILE.
+
+      * Decomposes an HHMMSSCC time value in ws-time-in into total
+      * centiseconds since midnight, in ws-centiseconds.
+       TO-CENTISECONDS.
+          DIVIDE ws-time-in BY 1000000 GIVING ws-hh
+             REMAINDER ws-remainder1.
+          DIVIDE ws-remainder1 BY 10000 GIVING ws-mm
+             REMAINDER ws-remainder2.
+          DIVIDE ws-remainder2 BY 100 GIVING ws-ss REMAINDER ws-cc.
+          COMPUTE ws-centiseconds =
+             ((ws-hh * 60 + ws-mm) * 60 + ws-ss) * 100 + ws-cc.
+
+       WRITE-EVEN-TERM.
+          MOVE current TO ET-TERM.
+          MOVE soln TO ET-RUNNING-TOTAL.
+          WRITE EVEN-TERM-RECORD.
+
+       WRITE-SUBTOTAL.
+          MOVE x TO ST-TERM-COUNT.
+          MOVE soln TO ST-SOLN.
+          WRITE SUBTOTAL-RECORD.
+
+      * Persists n, current, prev, soln and the term count so a killed
+      * run can resume from here instead of from current=1, prev=0.
+      * current/prev are already advanced past term x at this point, so
+      * CK-TERM-COUNT stores x + 1 (the term to resume PERFORM VARYING
+      * from), not x itself -- otherwise a restart would relabel term x
+      * a second time in fib_subtotals.dat/fib_even_terms.dat.
+       WRITE-CHECKPOINT.
+          MOVE SPACES TO CKPT-RECORD.
+          MOVE n TO CK-N.
+          MOVE current TO CK-CURRENT.
+          MOVE prev TO CK-PREV.
+          MOVE soln TO CK-SOLN.
+          COMPUTE CK-TERM-COUNT = x + 1.
+          OPEN OUTPUT CKPT-FILE.
+          WRITE CKPT-RECORD.
+          CLOSE CKPT-FILE.
+
+      * Clears the checkpoint on a successful run so the next run
+      * starts fresh from current=1, prev=0 instead of LOAD-CHECKPOINT
+      * picking up a stale completed-run checkpoint and treating every
+      * subsequent run as a restart-in-progress.  OPEN OUTPUT with no
+      * WRITE leaves the file empty, so LOAD-CHECKPOINT's READ hits
+      * AT END immediately and ws-restarted stays "N".
+       CLEAR-CHECKPOINT.
+          OPEN OUTPUT CKPT-FILE.
+          CLOSE CKPT-FILE.
+
+      * Appends this run's threshold and result to the retained
+      * history (PROGRAM-ID SOLUTN2), keyed by run date plus program
+      * id, so a past run's answer is never lost the way a DISPLAY-
+      * only result would be.  Grows across every run (EXTEND); a
+      * failed EXTEND on the first-ever run falls back to OPEN OUTPUT.
+      *
+      * Each run's append is bracketed by an RHHDR header and an
+      * RHTRL trailer using the same RESULT-HISTORY-RECORD layout --
+      * reusing RH-THRESHOLD/RH-RESULT for the header's threshold and
+      * the trailer's record-count/checksum, the same reserved-value-
+      * discriminator trick ctlrec.cpy's MODE field already uses --
+      * so a downstream reader can confirm it picked up a complete,
+      * untruncated run segment (one data record, here) rather than
+      * trusting a bare data row.  RH-PROGRAM-ID SOLUTN2 rows are
+      * unaffected.
+       WRITE-RESULTS-HISTORY.
+          COMPUTE ws-rh-checksum = n + soln.
+          MOVE SPACES TO RESULT-HISTORY-RECORD.
+          OPEN EXTEND RESULTS-HISTORY-FILE.
+          IF ws-rh-status IS NOT EQUAL TO "00"
+             OPEN OUTPUT RESULTS-HISTORY-FILE
+          END-IF.
+          MOVE "RHHDR" TO RH-PROGRAM-ID.
+          MOVE ws-run-date TO RH-RUN-DATE.
+          MOVE n TO RH-THRESHOLD.
+          MOVE 0 TO RH-RESULT.
+          WRITE RESULT-HISTORY-RECORD.
+          MOVE "SOLUTN2" TO RH-PROGRAM-ID.
+          MOVE ws-run-date TO RH-RUN-DATE.
+          MOVE n TO RH-THRESHOLD.
+          MOVE soln TO RH-RESULT.
+          WRITE RESULT-HISTORY-RECORD.
+          MOVE "RHTRL" TO RH-PROGRAM-ID.
+          MOVE ws-run-date TO RH-RUN-DATE.
+          MOVE 1 TO RH-THRESHOLD.
+          MOVE ws-rh-checksum TO RH-RESULT.
+          WRITE RESULT-HISTORY-RECORD.
+          CLOSE RESULTS-HISTORY-FILE.
+
+      * Keeps an indexed companion (req034) to the sequential history
+      * above, holding just the latest threshold/result for this run
+      * date plus program id so an operator can look a specific prior
+      * run up directly instead of scanning results_history.dat from
+      * the start.  I-O on every run after the first; a failed OPEN I-O
+      * (file doesn't exist yet) falls back to OPEN OUTPUT to create
+      * it.  WRITE for a new key, REWRITE if this run date/program id
+      * was already recorded (e.g. a rerun of the same day's job).
+       WRITE-RESULTS-HISTORY-INDEX.
+          MOVE SPACES TO RESULT-HISTORY-INDEX-RECORD.
+          OPEN I-O RESULTS-HISTORY-INDEX-FILE.
+          IF ws-rhi-status IS NOT EQUAL TO "00"
+             OPEN OUTPUT RESULTS-HISTORY-INDEX-FILE
+          END-IF.
+          MOVE ws-run-date TO RHI-RUN-DATE.
+          MOVE "SOLUTN2" TO RHI-PROGRAM-ID.
+          MOVE n TO RHI-THRESHOLD.
+          MOVE soln TO RHI-RESULT.
+          WRITE RESULT-HISTORY-INDEX-RECORD
+             INVALID KEY
+                REWRITE RESULT-HISTORY-INDEX-RECORD
+          END-WRITE.
+          CLOSE RESULTS-HISTORY-INDEX-FILE.
