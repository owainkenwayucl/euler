@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. capacityreport.
+       AUTHOR. Owain Kenway.
+
+      * Capacity-planning leaderboard (req044).  largestfactor.cbl and
+      * smallestfactor.cbl both now append a row to capacity_log.dat
+      * (capacitylogrec.cpy) every time they run, recording how many
+      * candidates the scan tested for that call's N -- so rather than
+      * only finding out a number was expensive when it blows the
+      * batch window, this aggregates that trail across however many
+      * calls have accumulated (one N can show up in several rows,
+      * e.g. once per remaining quotient while primefactorization.cbl
+      * works through its factor chain) and ranks the N's that cost
+      * the most candidates tested overall.  Meant to be scheduled
+      * weekly alongside nightly.cbl/trendreport.cbl, reading whatever
+      * has piled up in capacity_log.dat since the log was last
+      * rotated, rather than tracking its own run dates.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT CAPACITY-LOG-FILE
+                ASSIGN TO "cobol/data/capacity_log.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CAP-STATUS.
+             SELECT REPORT-FILE
+                ASSIGN TO "cobol/data/capacity_report.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD CAPACITY-LOG-FILE.
+             COPY "capacitylogrec.cpy".
+          FD REPORT-FILE.
+             01 REPORT-RECORD          PIC X(80).
+
+          WORKING-STORAGE SECTION.
+             01 ws-cap-status PIC XX.
+             01 ws-rpt-status PIC XX.
+             01 ws-cap-eof PIC X VALUE "N".
+             01 ws-cap-found PIC X VALUE "N".
+             01 ws-cand-count USAGE IS BINARY-LONG UNSIGNED VALUE 0.
+      * Distinct N's seen in capacity_log.dat, capped the same way
+      * FACTOR-TABLE (factab.cpy) caps its entries -- a report with
+      * more than 500 distinct candidates queued up is a sign the log
+      * needs rotating, not a reason to grow this table without bound.
+             01 ws-cand-table.
+                05 ws-cand-entry
+                      OCCURS 1 TO 500 TIMES
+                      DEPENDING ON ws-cand-count
+                      INDEXED BY cand-idx.
+                   10 WC-N                 PIC S9(30) USAGE COMP-3.
+                   10 WC-TOTAL-TESTED      PIC 9(9).
+                   10 WC-CALL-COUNT        PIC 9(9).
+             01 ws-scan-idx USAGE IS BINARY-LONG UNSIGNED.
+             01 ws-outer-idx USAGE IS BINARY-LONG UNSIGNED.
+             01 ws-inner-idx USAGE IS BINARY-LONG UNSIGNED.
+             01 ws-best-idx USAGE IS BINARY-LONG UNSIGNED.
+             01 ws-swap-n PIC S9(30) USAGE COMP-3.
+             01 ws-swap-total PIC 9(9).
+             01 ws-swap-calls PIC 9(9).
+             01 ws-rank-limit USAGE IS BINARY-LONG UNSIGNED VALUE 10.
+             01 ws-row-count USAGE IS BINARY-LONG UNSIGNED VALUE 0.
+             01 ws-rank-disp PIC 9(4).
+             01 ws-n-disp PIC 9(30).
+             01 ws-total-disp PIC 9(9).
+             01 ws-calls-disp PIC 9(9).
+             01 ws-report-line.
+                05 RL-RANK              PIC 9(4).
+                05 RL-FILLER1           PIC X VALUE SPACE.
+                05 RL-N                 PIC 9(30).
+                05 RL-FILLER2           PIC X VALUE SPACE.
+                05 RL-TOTAL-TESTED      PIC 9(9).
+                05 RL-FILLER3           PIC X VALUE SPACE.
+                05 RL-CALL-COUNT        PIC 9(9).
+
+       PROCEDURE DIVISION.
+          MOVE SPACES TO REPORT-RECORD.
+          OPEN OUTPUT REPORT-FILE.
+          PERFORM WRITE-HEADER.
+          OPEN INPUT CAPACITY-LOG-FILE.
+          IF ws-cap-status IS EQUAL TO "00"
+             PERFORM UNTIL ws-cap-eof IS EQUAL TO "Y"
+                READ CAPACITY-LOG-FILE
+                   AT END
+                      MOVE "Y" TO ws-cap-eof
+                   NOT AT END
+                      PERFORM ACCUMULATE-ROW
+                END-READ
+             END-PERFORM
+             CLOSE CAPACITY-LOG-FILE
+          ELSE
+             DISPLAY "CAPACITYREPORT: NO CAPACITY LOG DATA YET"
+          END-IF.
+          PERFORM RANK-CANDIDATES.
+          PERFORM WRITE-LEADERBOARD.
+          CLOSE REPORT-FILE.
+          DISPLAY "CAPACITYREPORT COMPLETE: " ws-cand-count
+             " DISTINCT N, " ws-row-count " RANKED".
+       STOP RUN.
+
+      * Folds one capacity_log.dat row into the running per-N totals,
+      * adding a new table entry the first time this N is seen.
+       ACCUMULATE-ROW.
+          MOVE "N" TO ws-cap-found.
+          PERFORM VARYING ws-scan-idx FROM 1 BY 1
+             UNTIL ws-scan-idx IS GREATER THAN ws-cand-count
+             IF WC-N(ws-scan-idx) IS EQUAL TO CL-N
+                ADD CL-CANDIDATES-TESTED
+                   TO WC-TOTAL-TESTED(ws-scan-idx)
+                ADD 1 TO WC-CALL-COUNT(ws-scan-idx)
+                MOVE "Y" TO ws-cap-found
+                EXIT PERFORM
+             END-IF
+          END-PERFORM.
+          IF ws-cap-found IS EQUAL TO "N"
+             AND ws-cand-count IS LESS THAN 500
+             ADD 1 TO ws-cand-count
+             MOVE CL-N TO WC-N(ws-cand-count)
+             MOVE CL-CANDIDATES-TESTED TO
+                WC-TOTAL-TESTED(ws-cand-count)
+             MOVE 1 TO WC-CALL-COUNT(ws-cand-count)
+          END-IF.
+
+      * Simple descending selection sort on WC-TOTAL-TESTED -- the
+      * table is capped at 500 entries (same cap factab.cpy uses), so
+      * an O(n**2) sort is plenty fast and keeps this readable.
+       RANK-CANDIDATES.
+          PERFORM VARYING ws-outer-idx FROM 1 BY 1
+             UNTIL ws-outer-idx IS GREATER THAN ws-cand-count
+             MOVE ws-outer-idx TO ws-best-idx
+             PERFORM VARYING ws-inner-idx FROM ws-outer-idx BY 1
+                UNTIL ws-inner-idx IS GREATER THAN ws-cand-count
+                IF WC-TOTAL-TESTED(ws-inner-idx) IS GREATER THAN
+                   WC-TOTAL-TESTED(ws-best-idx)
+                   MOVE ws-inner-idx TO ws-best-idx
+                END-IF
+             END-PERFORM
+             IF ws-best-idx IS NOT EQUAL TO ws-outer-idx
+                MOVE WC-N(ws-outer-idx) TO ws-swap-n
+                MOVE WC-TOTAL-TESTED(ws-outer-idx) TO ws-swap-total
+                MOVE WC-CALL-COUNT(ws-outer-idx) TO ws-swap-calls
+                MOVE WC-N(ws-best-idx) TO WC-N(ws-outer-idx)
+                MOVE WC-TOTAL-TESTED(ws-best-idx)
+                   TO WC-TOTAL-TESTED(ws-outer-idx)
+                MOVE WC-CALL-COUNT(ws-best-idx)
+                   TO WC-CALL-COUNT(ws-outer-idx)
+                MOVE ws-swap-n TO WC-N(ws-best-idx)
+                MOVE ws-swap-total TO WC-TOTAL-TESTED(ws-best-idx)
+                MOVE ws-swap-calls TO WC-CALL-COUNT(ws-best-idx)
+             END-IF
+          END-PERFORM.
+
+      * Writes the top ws-rank-limit rows (or every row, if fewer than
+      * that many distinct N's were seen).
+       WRITE-LEADERBOARD.
+          PERFORM VARYING ws-outer-idx FROM 1 BY 1
+             UNTIL ws-outer-idx IS GREATER THAN ws-cand-count
+             OR ws-row-count IS EQUAL TO ws-rank-limit
+             ADD 1 TO ws-row-count
+             MOVE ws-row-count TO RL-RANK
+             MOVE WC-N(ws-outer-idx) TO RL-N
+             MOVE WC-TOTAL-TESTED(ws-outer-idx) TO RL-TOTAL-TESTED
+             MOVE WC-CALL-COUNT(ws-outer-idx) TO RL-CALL-COUNT
+             MOVE ws-report-line TO REPORT-RECORD
+             WRITE REPORT-RECORD
+             MOVE ws-row-count TO ws-rank-disp
+             MOVE WC-N(ws-outer-idx) TO ws-n-disp
+             MOVE WC-TOTAL-TESTED(ws-outer-idx) TO ws-total-disp
+             MOVE WC-CALL-COUNT(ws-outer-idx) TO ws-calls-disp
+             DISPLAY "#" ws-rank-disp " N=" ws-n-disp
+                " CANDIDATES-TESTED=" ws-total-disp
+                " CALLS=" ws-calls-disp
+          END-PERFORM.
+
+       WRITE-HEADER.
+          MOVE SPACES TO REPORT-RECORD.
+          STRING "CAPACITY LEADERBOARD: HARDEST FACTORIZATION "
+             "CANDIDATES" DELIMITED BY SIZE INTO REPORT-RECORD.
+          WRITE REPORT-RECORD.
