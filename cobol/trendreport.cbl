@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. trendreport.
+       AUTHOR. Owain Kenway.
+
+      * Compares today's elapsed run time for each solution program
+      * against its historical average from the shared operations log
+      * (see opslogrec.cpy) and flags any run that's a significant
+      * outlier, so a slowdown in the batch window gets noticed
+      * instead of only showing up when it blows the window.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT OPS-LOG-FILE
+                ASSIGN TO "cobol/data/ops_log.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-OPS-STATUS.
+             SELECT REPORT-FILE
+                ASSIGN TO "cobol/data/trend_report.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD OPS-LOG-FILE.
+             COPY "opslogrec.cpy".
+          FD REPORT-FILE.
+             01 REPORT-RECORD.
+                05 TR-PROGRAM-ID       PIC X(8).
+                05 TR-FILLER1          PIC X.
+                05 TR-TODAY-ELAPSED    PIC 9(9).
+                05 TR-FILLER2          PIC X.
+                05 TR-HIST-AVG         PIC 9(9).
+                05 TR-FILLER3          PIC X.
+                05 TR-HIST-COUNT       PIC 9(9).
+                05 TR-FILLER4          PIC X.
+                05 TR-STATUS           PIC X(12).
+
+          WORKING-STORAGE SECTION.
+      * Fixed table of the three solution programs this report covers
+      * (same PROGRAM-ID values LOAD-THRESHOLD matches against in each
+      * solution.cbl's own control-file lookup).
+             01 WS-PROGRAM-COUNT USAGE BINARY-LONG UNSIGNED VALUE 3.
+             01 WS-PROGRAMS.
+                05 WS-PROGRAM OCCURS 3 TIMES
+                      INDEXED BY PROG-IDX.
+                   10 WS-PROG-ID          PIC X(8).
+                   10 WS-HIST-SUM         USAGE BINARY-LONG UNSIGNED.
+                   10 WS-HIST-COUNT       USAGE BINARY-LONG UNSIGNED.
+                   10 WS-TODAY-ELAPSED    USAGE BINARY-LONG UNSIGNED.
+                   10 WS-TODAY-FOUND      PIC X.
+             01 ws-ops-status PIC XX.
+             01 ws-rpt-status PIC XX.
+             01 ws-ops-eof PIC X VALUE "N".
+             01 ws-run-date USAGE BINARY-LONG UNSIGNED.
+             01 ws-hist-avg USAGE BINARY-LONG UNSIGNED.
+             01 ws-outlier-count USAGE BINARY-LONG UNSIGNED VALUE 0.
+             01 ws-outlier-threshold USAGE BINARY-LONG UNSIGNED
+                VALUE 150.
+
+       PROCEDURE DIVISION.
+          ACCEPT ws-run-date FROM DATE YYYYMMDD.
+          PERFORM INIT-PROGRAM-TABLE.
+          PERFORM SCAN-OPS-LOG.
+          MOVE SPACES TO REPORT-RECORD.
+          OPEN OUTPUT REPORT-FILE.
+          PERFORM WRITE-HEADER.
+          PERFORM VARYING PROG-IDX FROM 1 BY 1
+             UNTIL PROG-IDX IS GREATER THAN WS-PROGRAM-COUNT
+             PERFORM WRITE-TREND-LINE
+          END-PERFORM.
+          PERFORM WRITE-TRAILER.
+          CLOSE REPORT-FILE.
+          DISPLAY "TREND REPORT COMPLETE: " ws-outlier-count
+             " OUTLIER(S)".
+       STOP RUN.
+
+       INIT-PROGRAM-TABLE.
+          MOVE "SOLUTN1" TO WS-PROG-ID(1).
+          MOVE "SOLUTN2" TO WS-PROG-ID(2).
+          MOVE "SOLUTN3" TO WS-PROG-ID(3).
+          PERFORM VARYING PROG-IDX FROM 1 BY 1
+             UNTIL PROG-IDX IS GREATER THAN WS-PROGRAM-COUNT
+             MOVE 0 TO WS-HIST-SUM(PROG-IDX)
+             MOVE 0 TO WS-HIST-COUNT(PROG-IDX)
+             MOVE 0 TO WS-TODAY-ELAPSED(PROG-IDX)
+             MOVE "N" TO WS-TODAY-FOUND(PROG-IDX)
+          END-PERFORM.
+
+      * Reads every row of the shared operations log once, folding
+      * today's rows into WS-TODAY-ELAPSED (keeping the most recent
+      * one, since rows are appended in run order) and every other
+      * row into the running sum/count used for the historical
+      * average.
+       SCAN-OPS-LOG.
+          MOVE "N" TO ws-ops-eof.
+          OPEN INPUT OPS-LOG-FILE.
+          IF ws-ops-status IS EQUAL TO "00"
+             PERFORM UNTIL ws-ops-eof IS EQUAL TO "Y"
+                READ OPS-LOG-FILE
+                   AT END
+                      MOVE "Y" TO ws-ops-eof
+                   NOT AT END
+                      PERFORM FOLD-OPS-LOG-RECORD
+                END-READ
+             END-PERFORM
+             CLOSE OPS-LOG-FILE
+          END-IF.
+
+       FOLD-OPS-LOG-RECORD.
+          PERFORM VARYING PROG-IDX FROM 1 BY 1
+             UNTIL PROG-IDX IS GREATER THAN WS-PROGRAM-COUNT
+             IF OL-PROGRAM-ID IS EQUAL TO WS-PROG-ID(PROG-IDX)
+                IF OL-RUN-DATE IS EQUAL TO ws-run-date
+                   MOVE OL-ELAPSED-SECONDS TO WS-TODAY-ELAPSED(PROG-IDX)
+                   MOVE "Y" TO WS-TODAY-FOUND(PROG-IDX)
+                ELSE
+                   ADD OL-ELAPSED-SECONDS TO WS-HIST-SUM(PROG-IDX)
+                   ADD 1 TO WS-HIST-COUNT(PROG-IDX)
+                END-IF
+             END-IF
+          END-PERFORM.
+
+      * Writes one report line for the program at PROG-IDX: today's
+      * elapsed time against the historical average, flagged SLOW if
+      * today's run exceeds the average by more than
+      * ws-outlier-threshold percent (150 = 50% over average).
+       WRITE-TREND-LINE.
+          MOVE SPACES TO REPORT-RECORD.
+          MOVE WS-PROG-ID(PROG-IDX) TO TR-PROGRAM-ID.
+          MOVE WS-TODAY-ELAPSED(PROG-IDX) TO TR-TODAY-ELAPSED.
+          MOVE WS-HIST-COUNT(PROG-IDX) TO TR-HIST-COUNT.
+          IF WS-HIST-COUNT(PROG-IDX) IS GREATER THAN 0
+             COMPUTE ws-hist-avg =
+                WS-HIST-SUM(PROG-IDX) / WS-HIST-COUNT(PROG-IDX)
+          ELSE
+             MOVE 0 TO ws-hist-avg
+          END-IF.
+          MOVE ws-hist-avg TO TR-HIST-AVG.
+          IF WS-TODAY-FOUND(PROG-IDX) IS NOT EQUAL TO "Y"
+             MOVE "NO-RUN-TODAY" TO TR-STATUS
+          ELSE
+             IF WS-HIST-COUNT(PROG-IDX) IS EQUAL TO 0
+                MOVE "NO-HISTORY" TO TR-STATUS
+             ELSE
+                IF WS-TODAY-ELAPSED(PROG-IDX) * 100
+                      IS GREATER THAN ws-hist-avg * ws-outlier-threshold
+                   MOVE "SLOW" TO TR-STATUS
+                   ADD 1 TO ws-outlier-count
+                ELSE
+                   MOVE "OK" TO TR-STATUS
+                END-IF
+             END-IF
+          END-IF.
+          WRITE REPORT-RECORD.
+
+       WRITE-HEADER.
+          MOVE SPACES TO REPORT-RECORD.
+          MOVE "HEADER  " TO TR-PROGRAM-ID.
+          MOVE ws-run-date TO TR-TODAY-ELAPSED.
+          WRITE REPORT-RECORD.
+
+       WRITE-TRAILER.
+          MOVE SPACES TO REPORT-RECORD.
+          MOVE "TRAILER " TO TR-PROGRAM-ID.
+          MOVE ws-outlier-count TO TR-TODAY-ELAPSED.
+          WRITE REPORT-RECORD.
