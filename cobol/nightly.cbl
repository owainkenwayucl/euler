@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. nightly.
+       AUTHOR. Owain Kenway.
+
+      * Chains the three solution job steps in sequence (the way JCL
+      * would chain job steps), captures each one's condition code and
+      * elapsed time, and writes one consolidated nightly report
+      * instead of checking three separate job logs by hand.  Each
+      * step is already its own compiled executable under ./bin (see
+      * build.sh) rather than a CALLable subprogram, since all three
+      * share PROGRAM-ID "solution" and can't be linked into one run
+      * unit together.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+             SELECT OPS-LOG-FILE
+                ASSIGN TO "cobol/data/ops_log.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-OPS-STATUS.
+             SELECT RESULTS-HISTORY-FILE
+                ASSIGN TO "cobol/data/results_history.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RH-STATUS.
+             SELECT REPORT-FILE
+                ASSIGN TO "cobol/data/nightly_report.dat"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD OPS-LOG-FILE.
+             COPY "opslogrec.cpy".
+          FD RESULTS-HISTORY-FILE.
+             COPY "resulthistrec.cpy".
+          FD REPORT-FILE.
+             01 REPORT-RECORD          PIC X(80).
+
+          WORKING-STORAGE SECTION.
+             01 ws-ops-status PIC XX.
+             01 ws-rh-status PIC XX.
+             01 ws-rpt-status PIC XX.
+             01 ws-ops-eof PIC X VALUE "N".
+             01 ws-rh-eof PIC X VALUE "N".
+             01 ws-run-date USAGE BINARY-LONG UNSIGNED.
+             01 ws-command PIC X(40).
+             01 ws-exit-code USAGE BINARY-LONG UNSIGNED.
+             01 ws-program-id PIC X(8).
+             01 ws-elapsed-seconds PIC 9(9) VALUE 0.
+             01 ws-final-value PIC 9(30) VALUE 0.
+             01 ws-step-count USAGE BINARY-LONG UNSIGNED VALUE 0.
+             01 ws-fail-count USAGE BINARY-LONG UNSIGNED VALUE 0.
+             01 ws-run-date-disp PIC 9(8).
+             01 ws-step-count-disp PIC 9(9).
+             01 ws-fail-count-disp PIC 9(9).
+             01 ws-report-line.
+                05 RL-PROGRAM-ID       PIC X(8).
+                05 RL-FILLER1          PIC X VALUE SPACE.
+                05 RL-STATUS           PIC X(4).
+                05 RL-FILLER2          PIC X VALUE SPACE.
+                05 RL-FINAL-VALUE      PIC 9(30).
+                05 RL-FILLER3          PIC X VALUE SPACE.
+                05 RL-ELAPSED-SECONDS  PIC 9(9).
+
+       PROCEDURE DIVISION.
+          ACCEPT ws-run-date FROM DATE YYYYMMDD.
+          MOVE SPACES TO REPORT-RECORD.
+          OPEN OUTPUT REPORT-FILE.
+          PERFORM WRITE-HEADER.
+
+          MOVE "bin/solution1" TO ws-command.
+          MOVE "SOLUTN1" TO ws-program-id.
+          PERFORM RUN-STEP.
+
+          MOVE "bin/solution2" TO ws-command.
+          MOVE "SOLUTN2" TO ws-program-id.
+          PERFORM RUN-STEP.
+
+          MOVE "bin/solution3" TO ws-command.
+          MOVE "SOLUTN3" TO ws-program-id.
+          PERFORM RUN-STEP.
+
+          PERFORM WRITE-TRAILER.
+          CLOSE REPORT-FILE.
+          DISPLAY "NIGHTLY RUN COMPLETE: " ws-step-count " STEPS, "
+             ws-fail-count " FAILED".
+       STOP RUN.
+
+      * Runs one job step, converts the shell exit status RETURN-CODE
+      * carries it in (exit-code * 256) back down to a plain exit
+      * code, looks up that step's elapsed time from today's ops log
+      * and its retained final value from the results history, and
+      * writes one scorecard row -- pass/fail, final value and
+      * runtime per program (req036) -- instead of the three separate
+      * job outputs someone would otherwise have to check by hand.
+       RUN-STEP.
+          CALL "SYSTEM" USING ws-command.
+          DIVIDE RETURN-CODE BY 256 GIVING ws-exit-code.
+          ADD 1 TO ws-step-count.
+          IF ws-exit-code IS GREATER THAN 0
+             ADD 1 TO ws-fail-count
+             MOVE "FAIL" TO RL-STATUS
+          ELSE
+             MOVE "PASS" TO RL-STATUS
+          END-IF.
+          PERFORM LOOKUP-ELAPSED-SECONDS.
+          PERFORM LOOKUP-FINAL-VALUE.
+          MOVE ws-program-id TO RL-PROGRAM-ID.
+          MOVE ws-final-value TO RL-FINAL-VALUE.
+          MOVE ws-elapsed-seconds TO RL-ELAPSED-SECONDS.
+          MOVE ws-report-line TO REPORT-RECORD.
+          WRITE REPORT-RECORD.
+
+      * Scans today's ops log for the most recent row for this
+      * program id and captures its elapsed seconds; defaults to 0 if
+      * the step never logged one (e.g. it aborted before writing it).
+       LOOKUP-ELAPSED-SECONDS.
+          MOVE 0 TO ws-elapsed-seconds.
+          MOVE "N" TO ws-ops-eof.
+          OPEN INPUT OPS-LOG-FILE.
+          IF ws-ops-status IS EQUAL TO "00"
+             PERFORM UNTIL ws-ops-eof IS EQUAL TO "Y"
+                READ OPS-LOG-FILE
+                   AT END
+                      MOVE "Y" TO ws-ops-eof
+                   NOT AT END
+                      IF OL-PROGRAM-ID IS EQUAL TO ws-program-id
+                         AND OL-RUN-DATE IS EQUAL TO ws-run-date
+                         MOVE OL-ELAPSED-SECONDS TO ws-elapsed-seconds
+                      END-IF
+                END-READ
+             END-PERFORM
+             CLOSE OPS-LOG-FILE
+          END-IF.
+
+      * Scans the retained results history (resulthistrec.cpy, see
+      * req019/req033) for the most recent data row for this program
+      * id and captures its result; defaults to 0 if the step never
+      * reached WRITE-RESULTS-HISTORY (e.g. it aborted first).  RHHDR/
+      * RHTRL bracket rows don't match ws-program-id, so they're
+      * skipped the same way reconcile.cbl's scan already skips them.
+       LOOKUP-FINAL-VALUE.
+          MOVE 0 TO ws-final-value.
+          MOVE "N" TO ws-rh-eof.
+          OPEN INPUT RESULTS-HISTORY-FILE.
+          IF ws-rh-status IS EQUAL TO "00"
+             PERFORM UNTIL ws-rh-eof IS EQUAL TO "Y"
+                READ RESULTS-HISTORY-FILE
+                   AT END
+                      MOVE "Y" TO ws-rh-eof
+                   NOT AT END
+                      IF RH-PROGRAM-ID IS EQUAL TO ws-program-id
+                         AND RH-RUN-DATE IS EQUAL TO ws-run-date
+                         MOVE RH-RESULT TO ws-final-value
+                      END-IF
+                END-READ
+             END-PERFORM
+             CLOSE RESULTS-HISTORY-FILE
+          END-IF.
+
+       WRITE-HEADER.
+          MOVE SPACES TO REPORT-RECORD.
+          MOVE ws-run-date TO ws-run-date-disp.
+          STRING "NIGHTLY RUN " ws-run-date-disp DELIMITED BY SIZE
+             INTO REPORT-RECORD.
+          WRITE REPORT-RECORD.
+
+       WRITE-TRAILER.
+          MOVE SPACES TO REPORT-RECORD.
+          MOVE ws-step-count TO ws-step-count-disp.
+          MOVE ws-fail-count TO ws-fail-count-disp.
+          STRING "STEPS: " ws-step-count-disp " FAILED: "
+             ws-fail-count-disp DELIMITED BY SIZE INTO REPORT-RECORD.
+          WRITE REPORT-RECORD.
